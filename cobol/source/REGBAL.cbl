@@ -0,0 +1,162 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : REGBAL
+      *> Header / trailer control-total balancing for the
+      *> DATA1-DETAIL-REGISTRY file. Counts the DATA1-REGISTRY-TYPE-
+      *> DETAIL records and sums DATA1-CREDIT-LIMIT across them,
+      *> then ties the result out against the counts carried in the
+      *> DATA1-REGISTRY-TYPE-TRAILLER record before the file is
+      *> considered fit to load downstream.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGBAL.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - detail count and
+      *>                    credit-limit hash total balanced against
+      *>                    the trailer record.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 REGISTRY-FILE-STATUS     PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-REGISTRY-FILE     PIC X(01) VALUE "N".
+       88 NO-MORE-REGISTRY      VALUE "Y".
+    05 TRAILER-SEEN-FLAG        PIC X(01) VALUE "N".
+       88 TRAILER-SEEN          VALUE "Y".
+    05 BALANCE-FAILED-FLAG      PIC X(01) VALUE "N".
+       88 BALANCE-FAILED        VALUE "Y".
+
+01  RUNNING-DETAIL-COUNT        PIC 9(09) COMP-3 VALUE ZERO.
+01  RUNNING-CREDIT-HASH-TOTAL   PIC 9(09) COMP-3 VALUE ZERO.
+01  RECORDS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+      *> The trailer record is the same 89-byte layout as a detail
+      *> record, carrying the expected detail count in the space of
+      *> DATA1-USER-ACCOUNT and the expected credit-limit hash total
+      *> in the space of DATA1-CREDIT-LIMIT.
+COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                ==TRAILER-WORK-AREA==.
+
+01  TRAILER-REDEFINED-FIELDS REDEFINES TRAILER-WORK-AREA.
+    05 FILLER                   PIC X(005).
+    05 TR-EXPECTED-DETAIL-COUNT PIC 9(019).
+    05 FILLER                   PIC X(050).
+    05 TR-EXPECTED-CREDIT-HASH  PIC 9(007) COMP-3.
+    05 FILLER                   PIC X(011).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-REGISTRY THRU 2000-EXIT
+        UNTIL NO-MORE-REGISTRY OR TRAILER-SEEN.
+    PERFORM 3000-BALANCE-CHECK THRU 3000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT REGISTRY-FILE.
+    IF REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "REGBAL: UNABLE TO OPEN REGIN, STATUS = "
+            REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM 1100-READ-REGISTRY THRU 1100-EXIT.
+    IF NOT NO-MORE-REGISTRY
+        IF NOT DATA1-REGISTRY-TYPE-HEADER OF DATA1-DETAIL-REGISTRY
+            DISPLAY "REGBAL: FIRST RECORD IS NOT A HEADER RECORD"
+            MOVE "Y" TO BALANCE-FAILED-FLAG
+        ELSE
+            PERFORM 1100-READ-REGISTRY THRU 1100-EXIT
+        END-IF
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1100-READ-REGISTRY.
+    READ REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-REGISTRY-FILE
+    END-READ.
+    IF NOT NO-MORE-REGISTRY
+        ADD 1 TO RECORDS-READ-COUNT
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+2000-PROCESS-REGISTRY.
+    EVALUATE TRUE
+        WHEN DATA1-REGISTRY-TYPE-DETAIL OF DATA1-DETAIL-REGISTRY
+            ADD 1 TO RUNNING-DETAIL-COUNT
+            ADD DATA1-CREDIT-LIMIT OF DATA1-DETAIL-REGISTRY TO RUNNING-CREDIT-HASH-TOTAL
+            PERFORM 1100-READ-REGISTRY THRU 1100-EXIT
+        WHEN DATA1-REGISTRY-TYPE-TRAILLER OF DATA1-DETAIL-REGISTRY
+            MOVE DATA1-DETAIL-REGISTRY TO TRAILER-WORK-AREA
+            MOVE "Y" TO TRAILER-SEEN-FLAG
+        WHEN OTHER
+            DISPLAY "REGBAL: UNEXPECTED RECORD TYPE = "
+                DATA1-REGISTRY-TYPE OF DATA1-DETAIL-REGISTRY
+            MOVE "Y" TO BALANCE-FAILED-FLAG
+            PERFORM 1100-READ-REGISTRY THRU 1100-EXIT
+    END-EVALUATE.
+2000-EXIT.
+    EXIT.
+
+3000-BALANCE-CHECK.
+    IF NOT TRAILER-SEEN
+        DISPLAY "REGBAL: NO TRAILER RECORD FOUND -- FILE REJECTED"
+        MOVE "Y" TO BALANCE-FAILED-FLAG
+        GO TO 3000-EXIT
+    END-IF.
+    IF RUNNING-DETAIL-COUNT NOT = TR-EXPECTED-DETAIL-COUNT
+        DISPLAY "REGBAL: DETAIL COUNT MISMATCH -- ACTUAL = "
+            RUNNING-DETAIL-COUNT " EXPECTED = "
+            TR-EXPECTED-DETAIL-COUNT
+        MOVE "Y" TO BALANCE-FAILED-FLAG
+    END-IF.
+    IF RUNNING-CREDIT-HASH-TOTAL NOT = TR-EXPECTED-CREDIT-HASH
+        DISPLAY "REGBAL: CREDIT-LIMIT HASH MISMATCH -- ACTUAL = "
+            RUNNING-CREDIT-HASH-TOTAL " EXPECTED = "
+            TR-EXPECTED-CREDIT-HASH
+        MOVE "Y" TO BALANCE-FAILED-FLAG
+    END-IF.
+3000-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE REGISTRY-FILE.
+    DISPLAY "REGBAL: RECORDS READ     = " RECORDS-READ-COUNT.
+    DISPLAY "REGBAL: DETAIL COUNT     = " RUNNING-DETAIL-COUNT.
+    DISPLAY "REGBAL: CREDIT HASH TOTAL = " RUNNING-CREDIT-HASH-TOTAL.
+    IF BALANCE-FAILED
+        DISPLAY "REGBAL: FILE REJECTED -- DOES NOT BALANCE"
+        MOVE 16 TO RETURN-CODE
+    ELSE
+        DISPLAY "REGBAL: FILE BALANCES -- ACCEPTED"
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+9000-EXIT.
+    EXIT.
