@@ -0,0 +1,359 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : REGLOAD
+      *> Registry batch load with checkpoint/restart. Applies detail
+      *> records from DATA1-DETAIL-REGISTRY to the applied-output
+      *> file, writing a checkpoint record (keyed by the last
+      *> DATA1-USER-ACCOUNT applied) every N detail records so an
+      *> abended run can restart past work already applied instead
+      *> of reprocessing the whole file from the header again. On
+      *> restart, the prior applied-output file is truncated back to
+      *> exactly the last checkpointed record count into a work file
+      *> before new applies resume, so the detail records between the
+      *> last checkpoint and the abend -- which get reprocessed -- are
+      *> not also left duplicated in the output; the work file is
+      *> copied back over the applied-output file once the run
+      *> completes normally.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGLOAD.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - checkpoint every N
+      *>                    detail records, restart skips applied
+      *>                    detail records by DATA1-USER-ACCOUNT.
+      *>   2026-08-08  DLP  Restart now truncates the applied-output
+      *>                    file back to the last checkpointed record
+      *>                    count via a work file before resuming, so
+      *>                    detail records reprocessed between the
+      *>                    last checkpoint and the abend are not
+      *>                    written to the output a second time.
+      *>   2026-08-08  DLP  Added CHECKPOINT-FOUND-SWITCH so a restart
+      *>                    against a missing OR empty checkpoint file
+      *>                    (the run abended before its first interval)
+      *>                    is recognized as "nothing applied yet"
+      *>                    instead of letting RESTART-TARGET-ACCOUNT
+      *>                    stay at its initialized SPACES drive the
+      *>                    skip loop, which skipped the entire file.
+      *>                    1200-LOAD-LAST-CHECKPOINT no longer resets
+      *>                    RESTART-SWITCH when the checkpoint file
+      *>                    will not open, since that left 1000-
+      *>                    INITIALIZE mid-restart with APPLIED-OUTPUT-
+      *>                    FILE never opened for output.
+      *>   2026-08-08  DLP  1000-INITIALIZE now checks, right after
+      *>                    1300-SKIP-APPLIED-DETAILS returns, whether
+      *>                    a found checkpoint's RESTART-TARGET-ACCOUNT
+      *>                    was ever matched. A stale checkpoint (e.g.
+      *>                    REGIN regenerated/resequenced since the
+      *>                    checkpoint was written) used to run the
+      *>                    skip to end-of-file, leaving NO-MORE-
+      *>                    REGISTRY true and 2000-LOAD-REGISTRY's main
+      *>                    loop a silent zero-iteration no-op that
+      *>                    9000-TERMINATE then reported as a normal,
+      *>                    successful run. This is now caught and
+      *>                    abends the restart instead.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+    SELECT APPLIED-OUTPUT-FILE ASSIGN "REGAPPLY"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS APPLIED-OUTPUT-FILE-STATUS.
+
+    SELECT APPLIED-WORK-FILE ASSIGN "REGAPWRK"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS APPLIED-WORK-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN "REGCKPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+    SELECT CONTROL-CARD-FILE ASSIGN "CTLCARD"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CONTROL-CARD-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  APPLIED-OUTPUT-FILE
+    RECORDING MODE IS F.
+01  APPLIED-OUTPUT-RECORD       PIC X(89).
+
+FD  APPLIED-WORK-FILE
+    RECORDING MODE IS F.
+01  APPLIED-WORK-RECORD         PIC X(89).
+
+FD  CHECKPOINT-FILE
+    RECORDING MODE IS F.
+01  CHECKPOINT-RECORD.
+    05 CKPT-LAST-ACCOUNT        PIC X(19).
+    05 CKPT-DETAIL-COUNT        PIC 9(09).
+
+FD  CONTROL-CARD-FILE
+    RECORDING MODE IS F.
+01  CONTROL-CARD-RECORD.
+    05 CC-RESTART-FLAG          PIC X(01).
+    05 CC-CHECKPOINT-INTERVAL   PIC 9(05).
+    05 FILLER                   PIC X(74).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 REGISTRY-FILE-STATUS          PIC X(02) VALUE "00".
+    05 APPLIED-OUTPUT-FILE-STATUS    PIC X(02) VALUE "00".
+    05 APPLIED-WORK-FILE-STATUS      PIC X(02) VALUE "00".
+    05 CHECKPOINT-FILE-STATUS        PIC X(02) VALUE "00".
+    05 CONTROL-CARD-FILE-STATUS      PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-REGISTRY-FILE     PIC X(01) VALUE "N".
+       88 NO-MORE-REGISTRY      VALUE "Y".
+    05 END-OF-CHECKPOINT-FILE   PIC X(01) VALUE "N".
+       88 NO-MORE-CHECKPOINTS   VALUE "Y".
+    05 RESTART-SWITCH           PIC X(01) VALUE "N".
+       88 THIS-IS-A-RESTART     VALUE "Y".
+    05 CHECKPOINT-FOUND-SWITCH  PIC X(01) VALUE "N".
+       88 CHECKPOINT-FOUND      VALUE "Y".
+    05 SKIP-COMPLETE-SWITCH     PIC X(01) VALUE "Y".
+       88 STILL-SKIPPING        VALUE "N".
+    05 END-OF-APPLIED-OUTPUT    PIC X(01) VALUE "N".
+       88 NO-MORE-APPLIED-OUTPUT VALUE "Y".
+    05 END-OF-APPLIED-WORK      PIC X(01) VALUE "N".
+       88 NO-MORE-APPLIED-WORK  VALUE "Y".
+
+01  CHECKPOINT-INTERVAL          PIC 9(05) VALUE 100.
+01  DETAIL-APPLIED-COUNT          PIC 9(09) VALUE ZERO.
+01  DETAIL-SINCE-CHECKPOINT       PIC 9(05) COMP VALUE ZERO.
+01  LAST-ACCOUNT-APPLIED          PIC X(19) VALUE SPACES.
+01  RESTART-TARGET-ACCOUNT        PIC X(19) VALUE SPACES.
+01  RESTART-TARGET-COUNT          PIC 9(09) VALUE ZERO.
+01  CHECKPOINTS-WRITTEN-COUNT     PIC 9(07) COMP VALUE ZERO.
+01  TRUNCATE-COPY-COUNT           PIC 9(09) COMP VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-LOAD-REGISTRY THRU 2000-EXIT
+        UNTIL NO-MORE-REGISTRY.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+    OPEN INPUT REGISTRY-FILE.
+    IF REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "REGLOAD: UNABLE TO OPEN REGIN, STATUS = "
+            REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF THIS-IS-A-RESTART
+        PERFORM 1200-LOAD-LAST-CHECKPOINT THRU 1200-EXIT
+        PERFORM 1250-TRUNCATE-APPLIED-OUTPUT THRU 1250-EXIT
+        OPEN EXTEND CHECKPOINT-FILE
+        PERFORM 1300-SKIP-APPLIED-DETAILS THRU 1300-EXIT
+        IF CHECKPOINT-FOUND AND STILL-SKIPPING
+            DISPLAY "REGLOAD: CHECKPOINT ACCOUNT " RESTART-TARGET-ACCOUNT
+                " NOT FOUND IN REGIN -- STALE CHECKPOINT, RESTART "
+                "ABANDONED"
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    ELSE
+        OPEN OUTPUT APPLIED-OUTPUT-FILE
+        OPEN OUTPUT CHECKPOINT-FILE
+        PERFORM 1400-READ-REGISTRY THRU 1400-EXIT
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+1100-READ-CONTROL-CARD.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF CONTROL-CARD-FILE-STATUS = "00"
+        READ CONTROL-CARD-FILE
+            AT END
+                CONTINUE
+        END-READ
+        IF CONTROL-CARD-FILE-STATUS = "00"
+            MOVE CC-RESTART-FLAG TO RESTART-SWITCH
+            IF CC-CHECKPOINT-INTERVAL NOT = ZERO
+                MOVE CC-CHECKPOINT-INTERVAL TO CHECKPOINT-INTERVAL
+            END-IF
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+1200-LOAD-LAST-CHECKPOINT.
+    MOVE "N" TO CHECKPOINT-FOUND-SWITCH.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CHECKPOINT-FILE-STATUS NOT = "00"
+        DISPLAY "REGLOAD: NO PRIOR CHECKPOINT FILE -- RESTARTING "
+            "FROM THE BEGINNING"
+        GO TO 1200-EXIT
+    END-IF.
+    PERFORM UNTIL NO-MORE-CHECKPOINTS
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE "Y" TO END-OF-CHECKPOINT-FILE
+            NOT AT END
+                MOVE "Y" TO CHECKPOINT-FOUND-SWITCH
+                MOVE CKPT-LAST-ACCOUNT TO RESTART-TARGET-ACCOUNT
+                MOVE CKPT-DETAIL-COUNT TO RESTART-TARGET-COUNT
+        END-READ
+    END-PERFORM.
+    CLOSE CHECKPOINT-FILE.
+    IF CHECKPOINT-FOUND
+        MOVE RESTART-TARGET-COUNT TO DETAIL-APPLIED-COUNT
+        DISPLAY "REGLOAD: RESTARTING AFTER ACCOUNT "
+            RESTART-TARGET-ACCOUNT " (" DETAIL-APPLIED-COUNT
+            " DETAILS ALREADY APPLIED)"
+    ELSE
+        DISPLAY "REGLOAD: NO CHECKPOINT RECORDS ON FILE -- "
+            "RESTARTING FROM THE BEGINNING"
+    END-IF.
+1200-EXIT.
+    EXIT.
+
+1250-TRUNCATE-APPLIED-OUTPUT.
+    MOVE ZERO TO TRUNCATE-COPY-COUNT.
+    MOVE "N" TO END-OF-APPLIED-OUTPUT.
+    OPEN OUTPUT APPLIED-WORK-FILE.
+    OPEN INPUT APPLIED-OUTPUT-FILE.
+    IF APPLIED-OUTPUT-FILE-STATUS = "00"
+        PERFORM 1260-COPY-ONE-APPLIED-RECORD THRU 1260-EXIT
+            UNTIL NO-MORE-APPLIED-OUTPUT
+               OR TRUNCATE-COPY-COUNT >= RESTART-TARGET-COUNT
+        CLOSE APPLIED-OUTPUT-FILE
+    END-IF.
+    CLOSE APPLIED-WORK-FILE.
+    OPEN EXTEND APPLIED-WORK-FILE.
+1250-EXIT.
+    EXIT.
+
+1260-COPY-ONE-APPLIED-RECORD.
+    READ APPLIED-OUTPUT-FILE
+        AT END
+            MOVE "Y" TO END-OF-APPLIED-OUTPUT
+        NOT AT END
+            WRITE APPLIED-WORK-RECORD FROM APPLIED-OUTPUT-RECORD
+            ADD 1 TO TRUNCATE-COPY-COUNT
+    END-READ.
+1260-EXIT.
+    EXIT.
+
+1300-SKIP-APPLIED-DETAILS.
+    PERFORM 1400-READ-REGISTRY THRU 1400-EXIT.
+    IF CHECKPOINT-FOUND
+        MOVE "N" TO SKIP-COMPLETE-SWITCH
+        PERFORM 1310-SKIP-ONE-RECORD THRU 1310-EXIT
+            UNTIL NO-MORE-REGISTRY OR NOT STILL-SKIPPING
+    END-IF.
+1300-EXIT.
+    EXIT.
+
+1310-SKIP-ONE-RECORD.
+    IF DATA1-REGISTRY-TYPE-DETAIL
+       AND DATA1-USER-ACCOUNT = RESTART-TARGET-ACCOUNT
+        MOVE "Y" TO SKIP-COMPLETE-SWITCH
+        PERFORM 1400-READ-REGISTRY THRU 1400-EXIT
+    ELSE
+        PERFORM 1400-READ-REGISTRY THRU 1400-EXIT
+    END-IF.
+1310-EXIT.
+    EXIT.
+
+1400-READ-REGISTRY.
+    READ REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-REGISTRY-FILE
+    END-READ.
+1400-EXIT.
+    EXIT.
+
+2000-LOAD-REGISTRY.
+    IF DATA1-REGISTRY-TYPE-DETAIL
+        PERFORM 2100-APPLY-DETAIL THRU 2100-EXIT
+    END-IF.
+    PERFORM 1400-READ-REGISTRY THRU 1400-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-APPLY-DETAIL.
+    IF THIS-IS-A-RESTART
+        WRITE APPLIED-WORK-RECORD FROM DATA1-DETAIL-REGISTRY
+    ELSE
+        WRITE APPLIED-OUTPUT-RECORD FROM DATA1-DETAIL-REGISTRY
+    END-IF.
+    ADD 1 TO DETAIL-APPLIED-COUNT.
+    ADD 1 TO DETAIL-SINCE-CHECKPOINT.
+    MOVE DATA1-USER-ACCOUNT TO LAST-ACCOUNT-APPLIED.
+    IF DETAIL-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+        PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-WRITE-CHECKPOINT.
+    MOVE LAST-ACCOUNT-APPLIED TO CKPT-LAST-ACCOUNT.
+    MOVE DETAIL-APPLIED-COUNT TO CKPT-DETAIL-COUNT.
+    WRITE CHECKPOINT-RECORD.
+    ADD 1 TO CHECKPOINTS-WRITTEN-COUNT.
+    MOVE ZERO TO DETAIL-SINCE-CHECKPOINT.
+2200-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    IF DETAIL-SINCE-CHECKPOINT > ZERO
+        PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+    END-IF.
+    CLOSE REGISTRY-FILE.
+    IF THIS-IS-A-RESTART
+        CLOSE APPLIED-WORK-FILE
+        PERFORM 9100-CONSOLIDATE-APPLIED-WORK THRU 9100-EXIT
+    ELSE
+        CLOSE APPLIED-OUTPUT-FILE
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+    DISPLAY "REGLOAD: DETAILS APPLIED THIS RUN AND PRIOR = "
+        DETAIL-APPLIED-COUNT.
+    DISPLAY "REGLOAD: CHECKPOINTS WRITTEN THIS RUN       = "
+        CHECKPOINTS-WRITTEN-COUNT.
+9000-EXIT.
+    EXIT.
+
+9100-CONSOLIDATE-APPLIED-WORK.
+    MOVE "N" TO END-OF-APPLIED-WORK.
+    OPEN INPUT APPLIED-WORK-FILE.
+    OPEN OUTPUT APPLIED-OUTPUT-FILE.
+    PERFORM 9110-COPY-ONE-WORK-RECORD THRU 9110-EXIT
+        UNTIL NO-MORE-APPLIED-WORK.
+    CLOSE APPLIED-WORK-FILE.
+    CLOSE APPLIED-OUTPUT-FILE.
+9100-EXIT.
+    EXIT.
+
+9110-COPY-ONE-WORK-RECORD.
+    READ APPLIED-WORK-FILE
+        AT END
+            MOVE "Y" TO END-OF-APPLIED-WORK
+        NOT AT END
+            WRITE APPLIED-OUTPUT-RECORD FROM APPLIED-WORK-RECORD
+    END-READ.
+9110-EXIT.
+    EXIT.
