@@ -0,0 +1,229 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : CRMAINT
+      *> Online CICS maintenance screen for DATA1-STATUS and
+      *> DATA1-CREDIT-LIMIT. Transaction CRMT runs pseudo-
+      *> conversationally over three entries: the first (no COMMAREA)
+      *> sends the blank map; the second takes the keyed account
+      *> number, reads the registry record, and redisplays the map
+      *> with the account's current status flags and credit limit so
+      *> the operator can see what is there before changing it; the
+      *> third takes whatever the operator overtyped on those fields,
+      *> rewrites the record, and redisplays the map with a
+      *> confirmation or error message. CA-STAGE in the COMMAREA
+      *> carries which of the last two entries this one is.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CRMAINT.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-ONLINE.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - pseudo-conversational
+      *>                    maintenance of status flags and credit
+      *>                    limit for one registry account per entry.
+      *>   2026-08-08  DLP  Added an inquiry round-trip so the operator
+      *>                    sees the account's current status/credit
+      *>                    limit before keying changes over them, and
+      *>                    stopped masking NOTFND behind RESP on the
+      *>                    READ so an unknown account is reported
+      *>                    instead of silently falling through.
+      *>   2026-08-08  DLP  Moved the CA-STAGE reset into
+      *>                    1000-SEND-INITIAL-MAP itself so a MAPFAIL
+      *>                    (operator clears or enters with no data
+      *>                    mid-update) resets it the same as a fresh
+      *>                    EIBCALEN-zero entry, instead of leaving a
+      *>                    stale "U" stage for the next entry to walk
+      *>                    into an update against a blank screen.
+      *>   2026-08-08  DLP  Moved DFHCOMMAREA to the LINKAGE SECTION and
+      *>                    added PROCEDURE DIVISION USING DFHCOMMAREA
+      *>                    so CA-STAGE is the actual commarea CICS
+      *>                    passes back on RETURN, not a WORKING-STORAGE
+      *>                    item that reinitialized every task and never
+      *>                    carried the "U" stage forward.
+      *>   2026-08-08  DLP  Added GOBACK right after 1000-SEND-INITIAL-
+      *>                    MAP's RETURN so the MAPFAIL GO TO entry and
+      *>                    the EIBCALEN-zero PERFORM entry both stop
+      *>                    the task there instead of falling through
+      *>                    into the second RETURN at the bottom of
+      *>                    0000-MAINLINE (two RETURNs in one task) or,
+      *>                    on the MAPFAIL path, straight into
+      *>                    2100/2300 against a half-received map.
+      *>                    Also switched 2110-VALIDATE-ONE-FLAG to
+      *>                    check each STATI position against its own
+      *>                    DATA1-STATUS-VALID-ON-CHARS character (the
+      *>                    same COPY "STATDCD.cpy" table STSXREF
+      *>                    decodes against) instead of a position-
+      *>                    blind H/D/C/R set, so this screen cannot
+      *>                    REWRITE a combination STSXREF would then
+      *>                    report as invalid.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY "CRMNTMAP.cpy".
+    COPY "copybook-2.cpy".
+    COPY "STATDCD.cpy".
+
+01  WS-RESPONSE-CODE                PIC S9(08) COMP VALUE ZERO.
+01  WS-ACCOUNT-KEY                  PIC X(19).
+
+01  WS-VALID-STATUS-SWITCH          PIC X(01) VALUE "Y".
+    88 WS-STATUS-IS-VALID           VALUE "Y".
+01  WS-STATUS-SCAN-SUBSCRIPT        PIC 9(01) COMP.
+
+LINKAGE SECTION.
+01  DFHCOMMAREA.
+    05 CA-STAGE                     PIC X(01).
+       88 CA-STAGE-IS-UPDATE        VALUE "U".
+
+PROCEDURE DIVISION USING DFHCOMMAREA.
+0000-MAINLINE.
+    EXEC CICS HANDLE CONDITION
+        MAPFAIL(1000-SEND-INITIAL-MAP)
+    END-EXEC.
+    IF EIBCALEN = ZERO
+        PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+    ELSE
+        PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+    END-IF.
+    EXEC CICS RETURN
+        TRANSID("CRMT")
+        COMMAREA(DFHCOMMAREA)
+    END-EXEC.
+    GOBACK.
+
+1000-SEND-INITIAL-MAP.
+    MOVE SPACE TO CA-STAGE.
+    MOVE SPACES TO CRMNTMO.
+    MOVE SPACES TO MSGO.
+    EXEC CICS SEND MAP("CRMNTM")
+        MAPSET("CRMNTS")
+        FROM(CRMNTMO)
+        ERASE
+    END-EXEC.
+    EXEC CICS RETURN
+        TRANSID("CRMT")
+        COMMAREA(DFHCOMMAREA)
+    END-EXEC.
+    GOBACK.
+1000-EXIT.
+    EXIT.
+
+2000-PROCESS-ENTRY.
+    EXEC CICS RECEIVE MAP("CRMNTM")
+        MAPSET("CRMNTS")
+        INTO(CRMNTMI)
+    END-EXEC.
+    MOVE ACCTI TO WS-ACCOUNT-KEY.
+    MOVE ACCTI TO DATA1-USER-ACCOUNT.
+    IF CA-STAGE-IS-UPDATE
+        PERFORM 2400-APPLY-UPDATE THRU 2400-EXIT
+    ELSE
+        PERFORM 2300-DISPLAY-CURRENT THRU 2300-EXIT
+    END-IF.
+2000-EXIT.
+    EXIT.
+
+2100-VALIDATE-STATUS.
+    MOVE "Y" TO WS-VALID-STATUS-SWITCH.
+    PERFORM 2110-VALIDATE-ONE-FLAG THRU 2110-EXIT
+        VARYING WS-STATUS-SCAN-SUBSCRIPT FROM 1 BY 1
+        UNTIL WS-STATUS-SCAN-SUBSCRIPT > 4
+           OR NOT WS-STATUS-IS-VALID.
+2100-EXIT.
+    EXIT.
+
+2110-VALIDATE-ONE-FLAG.
+    IF STATI(WS-STATUS-SCAN-SUBSCRIPT:1) NOT =
+           DATA1-STATUS-VALID-ON-CHARS(WS-STATUS-SCAN-SUBSCRIPT:1)
+       AND STATI(WS-STATUS-SCAN-SUBSCRIPT:1) NOT = SPACE
+        MOVE "N" TO WS-VALID-STATUS-SWITCH
+    END-IF.
+2110-EXIT.
+    EXIT.
+
+2300-DISPLAY-CURRENT.
+    EXEC CICS READ FILE("REGFILE")
+        INTO(DATA1-DETAIL-REGISTRY)
+        RIDFLD(WS-ACCOUNT-KEY)
+        RESP(WS-RESPONSE-CODE)
+    END-EXEC.
+    EVALUATE WS-RESPONSE-CODE
+        WHEN DFHRESP(NORMAL)
+            MOVE "ACCOUNT FOUND -- ENTER NEW STATUS/LIMIT" TO MSGI
+            MOVE "U" TO CA-STAGE
+            PERFORM 2500-REDISPLAY THRU 2500-EXIT
+        WHEN DFHRESP(NOTFND)
+            PERFORM 2900-ACCOUNT-NOT-FOUND THRU 2900-EXIT
+        WHEN OTHER
+            MOVE "UNABLE TO READ ACCOUNT -- TRY AGAIN" TO MSGI
+            PERFORM 2500-REDISPLAY THRU 2500-EXIT
+    END-EVALUATE.
+2300-EXIT.
+    EXIT.
+
+2400-APPLY-UPDATE.
+    PERFORM 2100-VALIDATE-STATUS THRU 2100-EXIT.
+    IF NOT WS-STATUS-IS-VALID
+        MOVE "INVALID STATUS -- MUST BE H, D, C, R, OR SPACE"
+            TO MSGI
+        PERFORM 2500-REDISPLAY THRU 2500-EXIT
+        GO TO 2400-EXIT
+    END-IF.
+    EXEC CICS READ FILE("REGFILE")
+        INTO(DATA1-DETAIL-REGISTRY)
+        RIDFLD(WS-ACCOUNT-KEY)
+        UPDATE
+        RESP(WS-RESPONSE-CODE)
+    END-EXEC.
+    EVALUATE WS-RESPONSE-CODE
+        WHEN DFHRESP(NORMAL)
+            MOVE STATI TO DATA1-STATUS
+            MOVE CRLMI TO DATA1-CREDIT-LIMIT
+            EXEC CICS REWRITE FILE("REGFILE")
+                FROM(DATA1-DETAIL-REGISTRY)
+                RESP(WS-RESPONSE-CODE)
+            END-EXEC
+            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                MOVE "ACCOUNT UPDATED" TO MSGI
+            ELSE
+                MOVE "UPDATE FAILED -- TRY AGAIN" TO MSGI
+            END-IF
+            MOVE SPACE TO CA-STAGE
+            PERFORM 2500-REDISPLAY THRU 2500-EXIT
+        WHEN DFHRESP(NOTFND)
+            MOVE SPACE TO CA-STAGE
+            PERFORM 2900-ACCOUNT-NOT-FOUND THRU 2900-EXIT
+        WHEN OTHER
+            MOVE SPACE TO CA-STAGE
+            MOVE "UPDATE FAILED -- TRY AGAIN" TO MSGI
+            PERFORM 2500-REDISPLAY THRU 2500-EXIT
+    END-EVALUATE.
+2400-EXIT.
+    EXIT.
+
+2500-REDISPLAY.
+    MOVE DATA1-USER-ACCOUNT TO ACCTO.
+    MOVE DATA1-STATUS TO STATO.
+    MOVE DATA1-CREDIT-LIMIT TO CRLMO.
+    MOVE MSGI TO MSGO.
+    EXEC CICS SEND MAP("CRMNTM")
+        MAPSET("CRMNTS")
+        FROM(CRMNTMO)
+        DATAONLY
+    END-EXEC.
+2500-EXIT.
+    EXIT.
+
+2900-ACCOUNT-NOT-FOUND.
+    MOVE "ACCOUNT NOT FOUND" TO MSGI.
+    PERFORM 2500-REDISPLAY THRU 2500-EXIT.
+2900-EXIT.
+    EXIT.
