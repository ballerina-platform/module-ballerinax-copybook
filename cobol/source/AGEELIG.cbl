@@ -0,0 +1,253 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : AGEELIG
+      *> Birth-date edit and age-eligibility report for the registry.
+      *> DATA1-BIRTH-DATE is expected in CCYY-MM-DD form; any record
+      *> whose date does not parse as a valid calendar date is
+      *> diverted to a reject report instead of being aged. Records
+      *> that do parse have their age as of today compared against a
+      *> minimum-age rule keyed to DATA1-CREDIT-LIMIT, and any account
+      *> held by someone below the minimum age for its credit limit
+      *> tier is listed on the eligibility exception report.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AGEELIG.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - birth-date format edit
+      *>                    and credit-limit-tiered minimum-age check.
+      *>   2026-08-08  DLP  Widened REJECT-REPORT-LINE to X(87) to
+      *>                    match REJECT-LINE's actual size -- it was
+      *>                    seven bytes short, chopping the "INVALID
+      *>                    DATE" literal down to "INVAL" on every
+      *>                    reject line.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+    SELECT REJECT-REPORT ASSIGN "AGEREJ"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REJECT-REPORT-STATUS.
+
+    SELECT ELIGIBILITY-REPORT ASSIGN "AGERPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ELIGIBILITY-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  REJECT-REPORT
+    RECORDING MODE IS F.
+01  REJECT-REPORT-LINE           PIC X(87).
+
+FD  ELIGIBILITY-REPORT
+    RECORDING MODE IS F.
+01  ELIGIBILITY-REPORT-LINE      PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 REGISTRY-FILE-STATUS          PIC X(02) VALUE "00".
+    05 REJECT-REPORT-STATUS          PIC X(02) VALUE "00".
+    05 ELIGIBILITY-REPORT-STATUS     PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-REGISTRY-FILE      PIC X(01) VALUE "N".
+       88 NO-MORE-REGISTRY       VALUE "Y".
+    05 DATE-VALID-SWITCH         PIC X(01).
+       88 DATE-IS-VALID          VALUE "Y".
+
+01  TODAYS-DATE.
+    05 TODAY-YEAR                PIC 9(04).
+    05 TODAY-MONTH                PIC 9(02).
+    05 TODAY-DAY                  PIC 9(02).
+
+01  BIRTH-YEAR                    PIC 9(04).
+01  BIRTH-MONTH                   PIC 9(02).
+01  BIRTH-DAY                     PIC 9(02).
+01  EMPLOYEE-AGE-YEARS             PIC 9(03) COMP.
+
+01  MINIMUM-AGE-REQUIRED           PIC 9(03) COMP.
+
+01  DETAIL-READ-COUNT             PIC 9(07) COMP VALUE ZERO.
+01  REJECT-COUNT                  PIC 9(07) COMP VALUE ZERO.
+01  EXCEPTION-COUNT                PIC 9(07) COMP VALUE ZERO.
+
+01  REJECT-HEADING-LINE.
+    05 FILLER PIC X(40) VALUE "BIRTH-DATE FORMAT REJECT REPORT".
+
+01  REJECT-LINE.
+    05 RJ-USER-ACCOUNT             PIC X(19).
+    05 FILLER                     PIC X(02) VALUE SPACES.
+    05 RJ-NAME                     PIC X(40).
+    05 FILLER                     PIC X(02) VALUE SPACES.
+    05 RJ-BIRTH-DATE                PIC X(10).
+    05 FILLER                     PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(12) VALUE "INVALID DATE".
+
+01  ELIGIBILITY-HEADING-LINE.
+    05 FILLER PIC X(40) VALUE "CREDIT-LIMIT AGE ELIGIBILITY EXCEPTIONS".
+
+01  ELIGIBILITY-LINE.
+    05 EL-USER-ACCOUNT              PIC X(19).
+    05 FILLER                      PIC X(02) VALUE SPACES.
+    05 EL-NAME                      PIC X(40).
+    05 FILLER                      PIC X(02) VALUE SPACES.
+    05 EL-AGE                       PIC ZZ9.
+    05 FILLER                      PIC X(02) VALUE SPACES.
+    05 EL-CREDIT-LIMIT               PIC ZZZZ,ZZ9.
+    05 FILLER                      PIC X(02) VALUE SPACES.
+    05 EL-MINIMUM-AGE                PIC ZZ9.
+
+01  REJECT-TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "BIRTH-DATES REJECTED       -- ".
+    05 TL-REJECT-COUNT              PIC ZZZ,ZZ9.
+
+01  ELIGIBILITY-TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "AGE EXCEPTIONS             -- ".
+    05 TL-EXCEPTION-COUNT           PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-EDIT-REGISTRY THRU 2000-EXIT
+        UNTIL NO-MORE-REGISTRY.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+    OPEN INPUT REGISTRY-FILE.
+    IF REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "AGEELIG: UNABLE TO OPEN REGIN, STATUS = "
+            REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT REJECT-REPORT.
+    OPEN OUTPUT ELIGIBILITY-REPORT.
+    WRITE REJECT-REPORT-LINE FROM REJECT-HEADING-LINE.
+    WRITE ELIGIBILITY-REPORT-LINE FROM ELIGIBILITY-HEADING-LINE.
+    PERFORM 1100-READ-REGISTRY THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-REGISTRY.
+    READ REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-REGISTRY-FILE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+2000-EDIT-REGISTRY.
+    IF DATA1-REGISTRY-TYPE-DETAIL
+        ADD 1 TO DETAIL-READ-COUNT
+        PERFORM 2100-VALIDATE-BIRTH-DATE THRU 2100-EXIT
+        IF DATE-IS-VALID
+            PERFORM 2200-CHECK-AGE-ELIGIBILITY THRU 2200-EXIT
+        ELSE
+            PERFORM 2300-REJECT-BIRTH-DATE THRU 2300-EXIT
+        END-IF
+    END-IF.
+    PERFORM 1100-READ-REGISTRY THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-VALIDATE-BIRTH-DATE.
+    MOVE "Y" TO DATE-VALID-SWITCH.
+    IF DATA1-BIRTH-DATE(5:1) NOT = "-"
+       OR DATA1-BIRTH-DATE(8:1) NOT = "-"
+        MOVE "N" TO DATE-VALID-SWITCH
+        GO TO 2100-EXIT
+    END-IF.
+    IF DATA1-BIRTH-DATE(1:4) NOT NUMERIC
+       OR DATA1-BIRTH-DATE(6:2) NOT NUMERIC
+       OR DATA1-BIRTH-DATE(9:2) NOT NUMERIC
+        MOVE "N" TO DATE-VALID-SWITCH
+        GO TO 2100-EXIT
+    END-IF.
+    MOVE DATA1-BIRTH-DATE(1:4) TO BIRTH-YEAR.
+    MOVE DATA1-BIRTH-DATE(6:2) TO BIRTH-MONTH.
+    MOVE DATA1-BIRTH-DATE(9:2) TO BIRTH-DAY.
+    IF BIRTH-MONTH < 1 OR BIRTH-MONTH > 12
+        MOVE "N" TO DATE-VALID-SWITCH
+        GO TO 2100-EXIT
+    END-IF.
+    IF BIRTH-DAY < 1 OR BIRTH-DAY > 31
+        MOVE "N" TO DATE-VALID-SWITCH
+        GO TO 2100-EXIT
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-CHECK-AGE-ELIGIBILITY.
+    SUBTRACT BIRTH-YEAR FROM TODAY-YEAR GIVING EMPLOYEE-AGE-YEARS.
+    IF TODAY-MONTH < BIRTH-MONTH
+        SUBTRACT 1 FROM EMPLOYEE-AGE-YEARS
+    ELSE
+        IF TODAY-MONTH = BIRTH-MONTH AND TODAY-DAY < BIRTH-DAY
+            SUBTRACT 1 FROM EMPLOYEE-AGE-YEARS
+        END-IF
+    END-IF.
+    PERFORM 2210-DETERMINE-MINIMUM-AGE THRU 2210-EXIT.
+    IF EMPLOYEE-AGE-YEARS < MINIMUM-AGE-REQUIRED
+        MOVE DATA1-USER-ACCOUNT TO EL-USER-ACCOUNT
+        MOVE DATA1-NAME TO EL-NAME
+        MOVE EMPLOYEE-AGE-YEARS TO EL-AGE
+        MOVE DATA1-CREDIT-LIMIT TO EL-CREDIT-LIMIT
+        MOVE MINIMUM-AGE-REQUIRED TO EL-MINIMUM-AGE
+        WRITE ELIGIBILITY-REPORT-LINE FROM ELIGIBILITY-LINE
+        ADD 1 TO EXCEPTION-COUNT
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-DETERMINE-MINIMUM-AGE.
+    EVALUATE TRUE
+        WHEN DATA1-CREDIT-LIMIT <= 5000
+            MOVE 18 TO MINIMUM-AGE-REQUIRED
+        WHEN DATA1-CREDIT-LIMIT <= 20000
+            MOVE 21 TO MINIMUM-AGE-REQUIRED
+        WHEN OTHER
+            MOVE 25 TO MINIMUM-AGE-REQUIRED
+    END-EVALUATE.
+2210-EXIT.
+    EXIT.
+
+2300-REJECT-BIRTH-DATE.
+    MOVE DATA1-USER-ACCOUNT TO RJ-USER-ACCOUNT.
+    MOVE DATA1-NAME TO RJ-NAME.
+    MOVE DATA1-BIRTH-DATE TO RJ-BIRTH-DATE.
+    WRITE REJECT-REPORT-LINE FROM REJECT-LINE.
+    ADD 1 TO REJECT-COUNT.
+2300-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE REJECT-COUNT TO TL-REJECT-COUNT.
+    WRITE REJECT-REPORT-LINE FROM REJECT-TOTAL-LINE.
+    MOVE EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+    WRITE ELIGIBILITY-REPORT-LINE FROM ELIGIBILITY-TOTAL-LINE.
+    CLOSE REGISTRY-FILE.
+    CLOSE REJECT-REPORT.
+    CLOSE ELIGIBILITY-REPORT.
+    DISPLAY "AGEELIG: DETAIL RECORDS READ = " DETAIL-READ-COUNT.
+    DISPLAY "AGEELIG: BIRTH-DATES REJECTED = " REJECT-COUNT.
+    DISPLAY "AGEELIG: AGE EXCEPTIONS       = " EXCEPTION-COUNT.
+9000-EXIT.
+    EXIT.
