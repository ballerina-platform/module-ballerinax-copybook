@@ -0,0 +1,282 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : CRAUDIT
+      *> Before/after audit trail for credit-limit and limit-used
+      *> changes. Match-merges a prior registry snapshot against the
+      *> current one on DATA1-USER-ACCOUNT; any detail account whose
+      *> DATA1-CREDIT-LIMIT or DATA1-LIMIT-USED differs between the
+      *> two is written to a history file (keyed by account and this
+      *> run's date) and listed on a human-readable audit report.
+      *> Neither snapshot is guaranteed to already be in
+      *> DATA1-USER-ACCOUNT order, so both are sorted into that order
+      *> first -- the same SORT ... USING ... GIVING technique CRLIMEX
+      *> uses against this same record layout -- before the match-merge
+      *> relies on it.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CRAUDIT.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - before/after credit-limit
+      *>                    and limit-used audit trail, keyed by
+      *>                    account and run date.
+      *>   2026-08-08  DLP  Added a SORT BY DATA1-USER-ACCOUNT on both
+      *>                    the prior and current snapshots ahead of
+      *>                    the match-merge, rather than assuming the
+      *>                    feeder files already carry that order.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PRIOR-REGISTRY-FILE ASSIGN "REGPRIOR"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS PRIOR-REGISTRY-FILE-STATUS.
+
+    SELECT CURRENT-REGISTRY-FILE ASSIGN "REGCURR"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CURRENT-REGISTRY-FILE-STATUS.
+
+    SELECT SORTED-PRIOR-FILE ASSIGN "SRTWORK1"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SORTED-PRIOR-FILE-STATUS.
+
+    SELECT SORTED-CURRENT-FILE ASSIGN "SRTWORK2"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SORTED-CURRENT-FILE-STATUS.
+
+    SELECT HISTORY-FILE ASSIGN "CRHIST"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS HISTORY-FILE-STATUS.
+
+    SELECT AUDIT-REPORT ASSIGN "CRAUDRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS AUDIT-REPORT-STATUS.
+
+    SELECT SORT-WORK-FILE-P ASSIGN "SORTWK1".
+
+    SELECT SORT-WORK-FILE-C ASSIGN "SORTWK2".
+
+DATA DIVISION.
+FILE SECTION.
+FD  PRIOR-REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                    ==PRIOR-DETAIL-REGISTRY==.
+
+FD  CURRENT-REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  SORTED-PRIOR-FILE
+    RECORDING MODE IS F.
+01  SORTED-PRIOR-RECORD          PIC X(89).
+
+FD  SORTED-CURRENT-FILE
+    RECORDING MODE IS F.
+01  SORTED-CURRENT-RECORD        PIC X(89).
+
+SD  SORT-WORK-FILE-P.
+    COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                    ==SORT-WORK-P-RECORD==.
+
+SD  SORT-WORK-FILE-C.
+    COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                    ==SORT-WORK-C-RECORD==.
+
+FD  HISTORY-FILE
+    RECORDING MODE IS F.
+01  HISTORY-RECORD.
+    05 HIST-USER-ACCOUNT          PIC X(19).
+    05 HIST-RUN-DATE              PIC 9(08).
+    05 HIST-OLD-CREDIT-LIMIT      PIC 9(007) COMP-3.
+    05 HIST-NEW-CREDIT-LIMIT      PIC 9(007) COMP-3.
+    05 HIST-OLD-LIMIT-USED        PIC S9(005)V9(002) COMP-3.
+    05 HIST-NEW-LIMIT-USED        PIC S9(005)V9(002) COMP-3.
+
+FD  AUDIT-REPORT
+    RECORDING MODE IS F.
+01  AUDIT-REPORT-LINE             PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 PRIOR-REGISTRY-FILE-STATUS     PIC X(02) VALUE "00".
+    05 CURRENT-REGISTRY-FILE-STATUS   PIC X(02) VALUE "00".
+    05 SORTED-PRIOR-FILE-STATUS       PIC X(02) VALUE "00".
+    05 SORTED-CURRENT-FILE-STATUS     PIC X(02) VALUE "00".
+    05 HISTORY-FILE-STATUS            PIC X(02) VALUE "00".
+    05 AUDIT-REPORT-STATUS            PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-PRIOR-REGISTRY      PIC X(01) VALUE "N".
+       88 NO-MORE-PRIOR-REGISTRY  VALUE "Y".
+    05 END-OF-CURRENT-REGISTRY    PIC X(01) VALUE "N".
+       88 NO-MORE-CURRENT-REGISTRY VALUE "Y".
+
+01  TODAYS-DATE                   PIC 9(08).
+
+01  CHANGED-ACCOUNT-COUNT         PIC 9(07) COMP VALUE ZERO.
+01  PRIOR-READ-COUNT              PIC 9(07) COMP VALUE ZERO.
+01  CURRENT-READ-COUNT            PIC 9(07) COMP VALUE ZERO.
+
+01  AUDIT-HEADING-LINE.
+    05 FILLER PIC X(40) VALUE "CREDIT-LIMIT / LIMIT-USED AUDIT TRAIL".
+
+01  AUDIT-DETAIL-LINE.
+    05 AD-USER-ACCOUNT             PIC X(19).
+    05 FILLER                     PIC X(01) VALUE SPACE.
+    05 FILLER PIC X(06) VALUE "CRLIM ".
+    05 AD-OLD-CREDIT-LIMIT          PIC ZZZZ,ZZ9.
+    05 FILLER                     PIC X(04) VALUE " -> ".
+    05 AD-NEW-CREDIT-LIMIT          PIC ZZZZ,ZZ9.
+    05 FILLER                     PIC X(01) VALUE SPACE.
+    05 FILLER PIC X(05) VALUE "USED ".
+    05 AD-OLD-LIMIT-USED            PIC -ZZZZ,ZZ9.99.
+    05 FILLER                     PIC X(04) VALUE " -> ".
+    05 AD-NEW-LIMIT-USED            PIC -ZZZZ,ZZ9.99.
+
+01  AUDIT-TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "ACCOUNTS WITH CHANGES      -- ".
+    05 TL-CHANGED-COUNT             PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    SORT SORT-WORK-FILE-P
+        ON ASCENDING KEY DATA1-USER-ACCOUNT OF SORT-WORK-P-RECORD
+        USING PRIOR-REGISTRY-FILE
+        GIVING SORTED-PRIOR-FILE.
+    SORT SORT-WORK-FILE-C
+        ON ASCENDING KEY DATA1-USER-ACCOUNT OF SORT-WORK-C-RECORD
+        USING CURRENT-REGISTRY-FILE
+        GIVING SORTED-CURRENT-FILE.
+    PERFORM 1500-OPEN-SORTED-FILES THRU 1500-EXIT.
+    PERFORM 1100-READ-PRIOR THRU 1100-EXIT.
+    PERFORM 1200-READ-CURRENT THRU 1200-EXIT.
+    PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+        UNTIL NO-MORE-PRIOR-REGISTRY AND NO-MORE-CURRENT-REGISTRY.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+    OPEN OUTPUT HISTORY-FILE.
+    OPEN OUTPUT AUDIT-REPORT.
+    WRITE AUDIT-REPORT-LINE FROM AUDIT-HEADING-LINE.
+1000-EXIT.
+    EXIT.
+
+1500-OPEN-SORTED-FILES.
+    OPEN INPUT SORTED-PRIOR-FILE.
+    IF SORTED-PRIOR-FILE-STATUS NOT = "00"
+        DISPLAY "CRAUDIT: UNABLE TO OPEN SORTED PRIOR FILE, STATUS = "
+            SORTED-PRIOR-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN INPUT SORTED-CURRENT-FILE.
+    IF SORTED-CURRENT-FILE-STATUS NOT = "00"
+        DISPLAY "CRAUDIT: UNABLE TO OPEN SORTED CURRENT FILE, STATUS = "
+            SORTED-CURRENT-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+1500-EXIT.
+    EXIT.
+
+1100-READ-PRIOR.
+    READ SORTED-PRIOR-FILE
+        AT END
+            MOVE "Y" TO END-OF-PRIOR-REGISTRY
+    END-READ.
+    IF NOT NO-MORE-PRIOR-REGISTRY
+        MOVE SORTED-PRIOR-RECORD TO PRIOR-DETAIL-REGISTRY
+        ADD 1 TO PRIOR-READ-COUNT
+        IF NOT DATA1-REGISTRY-TYPE-DETAIL OF PRIOR-DETAIL-REGISTRY
+            PERFORM 1100-READ-PRIOR THRU 1100-EXIT
+        END-IF
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+1200-READ-CURRENT.
+    READ SORTED-CURRENT-FILE
+        AT END
+            MOVE "Y" TO END-OF-CURRENT-REGISTRY
+    END-READ.
+    IF NOT NO-MORE-CURRENT-REGISTRY
+        MOVE SORTED-CURRENT-RECORD TO DATA1-DETAIL-REGISTRY
+        ADD 1 TO CURRENT-READ-COUNT
+        IF NOT DATA1-REGISTRY-TYPE-DETAIL OF DATA1-DETAIL-REGISTRY
+            PERFORM 1200-READ-CURRENT THRU 1200-EXIT
+        END-IF
+    END-IF.
+1200-EXIT.
+    EXIT.
+
+2000-MATCH-MERGE.
+    IF NO-MORE-PRIOR-REGISTRY
+        PERFORM 1200-READ-CURRENT THRU 1200-EXIT
+        GO TO 2000-EXIT
+    END-IF.
+    IF NO-MORE-CURRENT-REGISTRY
+        PERFORM 1100-READ-PRIOR THRU 1100-EXIT
+        GO TO 2000-EXIT
+    END-IF.
+    EVALUATE TRUE
+        WHEN DATA1-USER-ACCOUNT OF PRIOR-DETAIL-REGISTRY
+                 = DATA1-USER-ACCOUNT OF DATA1-DETAIL-REGISTRY
+            PERFORM 2100-COMPARE-ACCOUNT THRU 2100-EXIT
+            PERFORM 1100-READ-PRIOR THRU 1100-EXIT
+            PERFORM 1200-READ-CURRENT THRU 1200-EXIT
+        WHEN DATA1-USER-ACCOUNT OF PRIOR-DETAIL-REGISTRY
+                 < DATA1-USER-ACCOUNT OF DATA1-DETAIL-REGISTRY
+            PERFORM 1100-READ-PRIOR THRU 1100-EXIT
+        WHEN OTHER
+            PERFORM 1200-READ-CURRENT THRU 1200-EXIT
+    END-EVALUATE.
+2000-EXIT.
+    EXIT.
+
+2100-COMPARE-ACCOUNT.
+    IF DATA1-CREDIT-LIMIT OF PRIOR-DETAIL-REGISTRY
+           NOT = DATA1-CREDIT-LIMIT OF DATA1-DETAIL-REGISTRY
+       OR DATA1-LIMIT-USED OF PRIOR-DETAIL-REGISTRY
+           NOT = DATA1-LIMIT-USED OF DATA1-DETAIL-REGISTRY
+        MOVE DATA1-USER-ACCOUNT OF DATA1-DETAIL-REGISTRY TO HIST-USER-ACCOUNT
+        MOVE TODAYS-DATE TO HIST-RUN-DATE
+        MOVE DATA1-CREDIT-LIMIT OF PRIOR-DETAIL-REGISTRY TO HIST-OLD-CREDIT-LIMIT
+        MOVE DATA1-CREDIT-LIMIT OF DATA1-DETAIL-REGISTRY TO HIST-NEW-CREDIT-LIMIT
+        MOVE DATA1-LIMIT-USED OF PRIOR-DETAIL-REGISTRY TO HIST-OLD-LIMIT-USED
+        MOVE DATA1-LIMIT-USED OF DATA1-DETAIL-REGISTRY TO HIST-NEW-LIMIT-USED
+        WRITE HISTORY-RECORD
+        MOVE DATA1-USER-ACCOUNT OF DATA1-DETAIL-REGISTRY TO AD-USER-ACCOUNT
+        MOVE DATA1-CREDIT-LIMIT OF PRIOR-DETAIL-REGISTRY TO AD-OLD-CREDIT-LIMIT
+        MOVE DATA1-CREDIT-LIMIT OF DATA1-DETAIL-REGISTRY TO AD-NEW-CREDIT-LIMIT
+        MOVE DATA1-LIMIT-USED OF PRIOR-DETAIL-REGISTRY TO AD-OLD-LIMIT-USED
+        MOVE DATA1-LIMIT-USED OF DATA1-DETAIL-REGISTRY TO AD-NEW-LIMIT-USED
+        WRITE AUDIT-REPORT-LINE FROM AUDIT-DETAIL-LINE
+        ADD 1 TO CHANGED-ACCOUNT-COUNT
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE CHANGED-ACCOUNT-COUNT TO TL-CHANGED-COUNT.
+    WRITE AUDIT-REPORT-LINE FROM AUDIT-TOTAL-LINE.
+    CLOSE SORTED-PRIOR-FILE.
+    CLOSE SORTED-CURRENT-FILE.
+    CLOSE HISTORY-FILE.
+    CLOSE AUDIT-REPORT.
+    DISPLAY "CRAUDIT: PRIOR RECORDS READ   = " PRIOR-READ-COUNT.
+    DISPLAY "CRAUDIT: CURRENT RECORDS READ = " CURRENT-READ-COUNT.
+    DISPLAY "CRAUDIT: ACCOUNTS CHANGED     = " CHANGED-ACCOUNT-COUNT.
+9000-EXIT.
+    EXIT.
