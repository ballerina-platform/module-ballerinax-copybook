@@ -0,0 +1,275 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : DISCEXC
+      *> Disciplinary exception report. Flags any employee whose
+      *> FineAmount or PenaltyRating exceeds a configurable threshold
+      *> (read from a control card, with sensible defaults if none is
+      *> supplied), and rolls the exception count up by department
+      *> the same way PAYREG rolls up payroll cost by department.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DISCEXC.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. PAYROLL-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - fine/penalty exception
+      *>                    report with configurable thresholds,
+      *>                    rolled up by department.
+      *>   2026-08-08  DLP  A disciplinary exception is a fact about
+      *>                    the employee, not a per-department cost to
+      *>                    allocate like PAYREG's salary rollup, so
+      *>                    2100-REPORT-ONE-EMPLOYEE no longer varies
+      *>                    over the employee's departments -- it now
+      *>                    writes one detail line (against the
+      *>                    employee's first department) and adds one
+      *>                    to EXCEPTION-LINE-COUNT per flagged
+      *>                    employee, same as before the fix, instead
+      *>                    of once per department the employee
+      *>                    belongs to. Only the per-department
+      *>                    subtotal in 2200-ACCUMULATE-DEPARTMENT --
+      *>                    which legitimately rolls up by every
+      *>                    department touched -- still runs the loop.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+SPECIAL-NAMES.
+    C01 IS NEW-PAGE.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-FILE ASSIGN "EMPIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+    SELECT CONTROL-CARD-FILE ASSIGN "CTLCARD"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CONTROL-CARD-FILE-STATUS.
+
+    SELECT EXCEPTION-REPORT ASSIGN "DISCRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EXCEPTION-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-FILE
+    RECORDING MODE IS V.
+    COPY "copybook.cpy".
+
+FD  CONTROL-CARD-FILE
+    RECORDING MODE IS F.
+01  CONTROL-CARD-RECORD.
+    05 CC-FINE-THRESHOLD         PIC 9(04)V99.
+    05 CC-PENALTY-THRESHOLD      PIC 9(02)V9.
+    05 FILLER                    PIC X(73).
+
+FD  EXCEPTION-REPORT
+    RECORDING MODE IS F.
+01  EXCEPTION-REPORT-LINE        PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 EMPLOYEE-FILE-STATUS      PIC X(02) VALUE "00".
+    05 CONTROL-CARD-FILE-STATUS  PIC X(02) VALUE "00".
+    05 EXCEPTION-REPORT-STATUS   PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-EMPLOYEE-FILE      PIC X(01) VALUE "N".
+       88 NO-MORE-EMPLOYEES      VALUE "Y".
+    05 FOUND-SWITCH               PIC X(01).
+       88 DEPT-FOUND              VALUE "Y".
+
+01  FINE-THRESHOLD                PIC 9(04)V99 VALUE 500.00.
+01  PENALTY-THRESHOLD             PIC 9(02)V9  VALUE 5.0.
+
+01  DEPARTMENT-EXCEPTION-TABLE.
+    05 DEPARTMENT-ENTRY-COUNT    PIC 9(03) COMP VALUE ZERO.
+    05 DEPARTMENT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+       10 DT-DEPT-CODE           PIC 9(05).
+       10 DT-DEPT-NAME           PIC X(10).
+       10 DT-EXCEPTION-COUNT     PIC 9(07) COMP VALUE ZERO.
+
+01  EMPLOYEE-READ-COUNT           PIC 9(07) COMP VALUE ZERO.
+01  EXCEPTION-LINE-COUNT          PIC 9(07) COMP VALUE ZERO.
+01  WORK-SUBSCRIPT                PIC 9(03) COMP.
+
+01  HEADING-LINE-1.
+    05 FILLER PIC X(50)
+       VALUE "DISCIPLINARY EXCEPTION REPORT BY DEPARTMENT".
+
+01  HEADING-LINE-2.
+    05 FILLER                   PIC X(06) VALUE "EMP ID".
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 FILLER                   PIC X(20) VALUE "EMPLOYEE NAME".
+    05 FILLER                   PIC X(06) VALUE "DEPT  ".
+    05 FILLER                   PIC X(12) VALUE "DEPT NAME   ".
+    05 FILLER                   PIC X(10) VALUE "FINE      ".
+    05 FILLER                   PIC X(10) VALUE "PENALTY   ".
+
+01  DETAIL-LINE.
+    05 DL-EMPLOYEE-ID             PIC X(04).
+    05 FILLER                    PIC X(04) VALUE SPACES.
+    05 DL-EMPLOYEE-NAME           PIC X(20).
+    05 DL-DEPT-CODE               PIC 9(05).
+    05 FILLER                    PIC X(01) VALUE SPACES.
+    05 DL-DEPT-NAME               PIC X(10).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-FINE                    PIC -9(04).99.
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-PENALTY                 PIC -9(02).9.
+
+01  SUBTOTAL-LINE.
+    05 FILLER                    PIC X(10) VALUE SPACES.
+    05 FILLER                    PIC X(25) VALUE "DEPARTMENT EXCEPTIONS -- ".
+    05 ST-DEPT-CODE               PIC 9(05).
+    05 FILLER                    PIC X(01) VALUE SPACES.
+    05 ST-DEPT-NAME                PIC X(10).
+    05 FILLER                    PIC X(04) VALUE SPACES.
+    05 ST-EXCEPTION-COUNT          PIC ZZZ,ZZ9.
+
+01  GRAND-TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "TOTAL EXCEPTIONS          -- ".
+    05 GT-EXCEPTION-COUNT         PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+        UNTIL NO-MORE-EMPLOYEES.
+    PERFORM 3000-PRINT-SUBTOTALS THRU 3000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+    OPEN INPUT EMPLOYEE-FILE.
+    IF EMPLOYEE-FILE-STATUS NOT = "00"
+        DISPLAY "DISCEXC: UNABLE TO OPEN EMPIN, STATUS = "
+            EMPLOYEE-FILE-STATUS
+        GO TO 1000-ABORT
+    END-IF.
+    OPEN OUTPUT EXCEPTION-REPORT.
+    IF EXCEPTION-REPORT-STATUS NOT = "00"
+        DISPLAY "DISCEXC: UNABLE TO OPEN DISCRPT, STATUS = "
+            EXCEPTION-REPORT-STATUS
+        GO TO 1000-ABORT
+    END-IF.
+    WRITE EXCEPTION-REPORT-LINE FROM HEADING-LINE-1.
+    WRITE EXCEPTION-REPORT-LINE FROM HEADING-LINE-2.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+    GO TO 1000-EXIT.
+1000-ABORT.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
+1000-EXIT.
+    EXIT.
+
+1050-READ-CONTROL-CARD.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF CONTROL-CARD-FILE-STATUS = "00"
+        READ CONTROL-CARD-FILE
+            AT END
+                CONTINUE
+        END-READ
+        IF CONTROL-CARD-FILE-STATUS = "00"
+            IF CC-FINE-THRESHOLD NOT = ZERO
+                MOVE CC-FINE-THRESHOLD TO FINE-THRESHOLD
+            END-IF
+            IF CC-PENALTY-THRESHOLD NOT = ZERO
+                MOVE CC-PENALTY-THRESHOLD TO PENALTY-THRESHOLD
+            END-IF
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+1050-EXIT.
+    EXIT.
+
+1100-READ-EMPLOYEE.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-EMPLOYEE-FILE
+    END-READ.
+    IF NOT NO-MORE-EMPLOYEES
+        ADD 1 TO EMPLOYEE-READ-COUNT
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+2000-PROCESS-EMPLOYEES.
+    IF FineAmount > FINE-THRESHOLD
+       OR PenaltyRating > PENALTY-THRESHOLD
+        PERFORM 2100-REPORT-ONE-EMPLOYEE THRU 2100-EXIT
+    END-IF.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-REPORT-ONE-EMPLOYEE.
+    MOVE EmployeeId TO DL-EMPLOYEE-ID.
+    MOVE EmployeeFullName TO DL-EMPLOYEE-NAME.
+    MOVE DeptCode(1) TO DL-DEPT-CODE.
+    MOVE DeptName(1) TO DL-DEPT-NAME.
+    MOVE FineAmount TO DL-FINE.
+    MOVE PenaltyRating TO DL-PENALTY.
+    WRITE EXCEPTION-REPORT-LINE FROM DETAIL-LINE.
+    ADD 1 TO EXCEPTION-LINE-COUNT.
+    PERFORM 2200-ACCUMULATE-DEPARTMENT THRU 2200-EXIT
+        VARYING WORK-SUBSCRIPT FROM 1 BY 1
+        UNTIL WORK-SUBSCRIPT > EmployeeDeptCount.
+2100-EXIT.
+    EXIT.
+
+2200-ACCUMULATE-DEPARTMENT.
+    IF DeptCode(WORK-SUBSCRIPT) NOT = ZERO
+        MOVE "N" TO FOUND-SWITCH
+        PERFORM 2210-SEARCH-DEPARTMENT THRU 2210-EXIT
+            VARYING DEPT-IDX FROM 1 BY 1
+            UNTIL DEPT-IDX > DEPARTMENT-ENTRY-COUNT
+               OR DEPT-FOUND
+        IF NOT DEPT-FOUND
+            ADD 1 TO DEPARTMENT-ENTRY-COUNT
+            SET DEPT-IDX TO DEPARTMENT-ENTRY-COUNT
+            MOVE DeptCode(WORK-SUBSCRIPT) TO DT-DEPT-CODE(DEPT-IDX)
+            MOVE DeptName(WORK-SUBSCRIPT) TO DT-DEPT-NAME(DEPT-IDX)
+            MOVE ZERO TO DT-EXCEPTION-COUNT(DEPT-IDX)
+        END-IF
+        ADD 1 TO DT-EXCEPTION-COUNT(DEPT-IDX)
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2210-SEARCH-DEPARTMENT.
+    IF DT-DEPT-CODE(DEPT-IDX) = DeptCode(WORK-SUBSCRIPT)
+        MOVE "Y" TO FOUND-SWITCH
+    END-IF.
+2210-EXIT.
+    EXIT.
+
+3000-PRINT-SUBTOTALS.
+    PERFORM 3100-PRINT-ONE-SUBTOTAL THRU 3100-EXIT
+        VARYING DEPT-IDX FROM 1 BY 1
+        UNTIL DEPT-IDX > DEPARTMENT-ENTRY-COUNT.
+    MOVE EXCEPTION-LINE-COUNT TO GT-EXCEPTION-COUNT.
+    WRITE EXCEPTION-REPORT-LINE FROM GRAND-TOTAL-LINE.
+3000-EXIT.
+    EXIT.
+
+3100-PRINT-ONE-SUBTOTAL.
+    MOVE DT-DEPT-CODE(DEPT-IDX) TO ST-DEPT-CODE.
+    MOVE DT-DEPT-NAME(DEPT-IDX) TO ST-DEPT-NAME.
+    MOVE DT-EXCEPTION-COUNT(DEPT-IDX) TO ST-EXCEPTION-COUNT.
+    WRITE EXCEPTION-REPORT-LINE FROM SUBTOTAL-LINE.
+3100-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE EMPLOYEE-FILE.
+    CLOSE EXCEPTION-REPORT.
+    DISPLAY "DISCEXC: EMPLOYEES READ      = " EMPLOYEE-READ-COUNT.
+    DISPLAY "DISCEXC: EXCEPTION LINES     = " EXCEPTION-LINE-COUNT.
+9000-EXIT.
+    EXIT.
