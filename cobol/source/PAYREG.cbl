@@ -0,0 +1,225 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : PAYREG
+      *> Payroll register report, rolled up by department, driven
+      *> off the EmployeeRecord copybook (EmployeeDetails extract).
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PAYREG.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. PAYROLL-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - department rollup of
+      *>                    EmployeeSalary with grand total and
+      *>                    EmployeeRating shown per detail line.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+SPECIAL-NAMES.
+    C01 IS NEW-PAGE.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-FILE ASSIGN "EMPIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+    SELECT PAYROLL-REGISTER ASSIGN "PAYRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS PAYROLL-REGISTER-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-FILE
+    RECORDING MODE IS V.
+    COPY "copybook.cpy".
+
+FD  PAYROLL-REGISTER
+    RECORDING MODE IS F.
+01  PAYROLL-REGISTER-LINE       PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 EMPLOYEE-FILE-STATUS     PIC X(02) VALUE "00".
+    05 PAYROLL-REGISTER-STATUS  PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-EMPLOYEE-FILE     PIC X(01) VALUE "N".
+       88 NO-MORE-EMPLOYEES     VALUE "Y".
+
+01  DEPARTMENT-TOTAL-TABLE.
+    05 DEPARTMENT-ENTRY-COUNT   PIC 9(03) COMP VALUE ZERO.
+    05 DEPARTMENT-ENTRY OCCURS 50 TIMES INDEXED BY DEPT-IDX.
+       10 DT-DEPT-CODE          PIC 9(05).
+       10 DT-DEPT-NAME          PIC X(10).
+       10 DT-DEPT-TOTAL         PIC S9(09)V99 COMP-3.
+
+01  GRAND-TOTAL-SALARY          PIC S9(09)V99 COMP-3 VALUE ZERO.
+01  EMPLOYEE-READ-COUNT         PIC 9(07) COMP VALUE ZERO.
+01  DETAIL-LINE-COUNT           PIC 9(07) COMP VALUE ZERO.
+01  WORK-SUBSCRIPT              PIC 9(03) COMP.
+01  FOUND-SWITCH                PIC X(01).
+    88 DEPT-FOUND               VALUE "Y".
+
+01  EMPLOYEE-SALARY-NUMERIC     PIC S9(07)V99 COMP-3.
+
+01  HEADING-LINE-1.
+    05 FILLER                   PIC X(30) VALUE "PAYROLL REGISTER BY DEPARTMENT".
+    05 FILLER                   PIC X(50) VALUE SPACES.
+
+01  HEADING-LINE-2.
+    05 FILLER                   PIC X(06) VALUE "EMP ID".
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 FILLER                   PIC X(20) VALUE "EMPLOYEE NAME".
+    05 FILLER                   PIC X(06) VALUE "DEPT  ".
+    05 FILLER                   PIC X(12) VALUE "DEPT NAME   ".
+    05 FILLER                   PIC X(14) VALUE "SALARY        ".
+    05 FILLER                   PIC X(08) VALUE "RATING  ".
+
+01  DETAIL-LINE.
+    05 DL-EMPLOYEE-ID           PIC X(04).
+    05 FILLER                   PIC X(04) VALUE SPACES.
+    05 DL-EMPLOYEE-NAME         PIC X(20).
+    05 DL-DEPT-CODE             PIC 9(05).
+    05 FILLER                   PIC X(01) VALUE SPACES.
+    05 DL-DEPT-NAME             PIC X(10).
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 DL-SALARY                PIC Z(06)9.99.
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 DL-RATING                PIC +9(02).9.
+
+01  SUBTOTAL-LINE.
+    05 FILLER                   PIC X(10) VALUE SPACES.
+    05 FILLER                   PIC X(20) VALUE "DEPARTMENT TOTAL -- ".
+    05 ST-DEPT-CODE              PIC 9(05).
+    05 FILLER                   PIC X(01) VALUE SPACES.
+    05 ST-DEPT-NAME               PIC X(10).
+    05 FILLER                   PIC X(04) VALUE SPACES.
+    05 ST-TOTAL                  PIC Z(07)9.99.
+
+01  GRAND-TOTAL-LINE.
+    05 FILLER                   PIC X(30) VALUE "GRAND TOTAL PAYROLL COST  -- ".
+    05 GT-TOTAL                  PIC Z(08)9.99.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-EMPLOYEES THRU 2000-EXIT
+        UNTIL NO-MORE-EMPLOYEES.
+    PERFORM 3000-PRINT-SUBTOTALS THRU 3000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT EMPLOYEE-FILE.
+    IF EMPLOYEE-FILE-STATUS NOT = "00"
+        DISPLAY "PAYREG: UNABLE TO OPEN EMPIN, STATUS = "
+            EMPLOYEE-FILE-STATUS
+        GO TO 1000-ABORT
+    END-IF.
+    OPEN OUTPUT PAYROLL-REGISTER.
+    IF PAYROLL-REGISTER-STATUS NOT = "00"
+        DISPLAY "PAYREG: UNABLE TO OPEN PAYRPT, STATUS = "
+            PAYROLL-REGISTER-STATUS
+        GO TO 1000-ABORT
+    END-IF.
+    WRITE PAYROLL-REGISTER-LINE FROM HEADING-LINE-1.
+    WRITE PAYROLL-REGISTER-LINE FROM HEADING-LINE-2.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+    GO TO 1000-EXIT.
+1000-ABORT.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
+1000-EXIT.
+    EXIT.
+
+1100-READ-EMPLOYEE.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-EMPLOYEE-FILE
+    END-READ.
+    IF NOT NO-MORE-EMPLOYEES
+        ADD 1 TO EMPLOYEE-READ-COUNT
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+2000-PROCESS-EMPLOYEES.
+    PERFORM 2100-PROCESS-ONE-EMPLOYEE THRU 2100-EXIT
+        VARYING WORK-SUBSCRIPT FROM 1 BY 1
+        UNTIL WORK-SUBSCRIPT > EmployeeDeptCount.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-PROCESS-ONE-EMPLOYEE.
+    IF DeptCode(WORK-SUBSCRIPT) NOT = ZERO
+        MOVE EmployeeSalary TO EMPLOYEE-SALARY-NUMERIC
+        MOVE EmployeeId TO DL-EMPLOYEE-ID
+        MOVE EmployeeFullName TO DL-EMPLOYEE-NAME
+        MOVE DeptCode(WORK-SUBSCRIPT) TO DL-DEPT-CODE
+        MOVE DeptName(WORK-SUBSCRIPT) TO DL-DEPT-NAME
+        MOVE EmployeeSalary TO DL-SALARY
+        MOVE EmployeeRating TO DL-RATING
+        WRITE PAYROLL-REGISTER-LINE FROM DETAIL-LINE
+        ADD 1 TO DETAIL-LINE-COUNT
+        PERFORM 2200-ACCUMULATE-DEPARTMENT THRU 2200-EXIT
+        ADD EMPLOYEE-SALARY-NUMERIC TO GRAND-TOTAL-SALARY
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-ACCUMULATE-DEPARTMENT.
+    MOVE "N" TO FOUND-SWITCH.
+    SET DEPT-IDX TO 1.
+    PERFORM 2210-SEARCH-DEPARTMENT THRU 2210-EXIT
+        VARYING DEPT-IDX FROM 1 BY 1
+        UNTIL DEPT-IDX > DEPARTMENT-ENTRY-COUNT
+           OR DEPT-FOUND.
+    IF NOT DEPT-FOUND
+        ADD 1 TO DEPARTMENT-ENTRY-COUNT
+        SET DEPT-IDX TO DEPARTMENT-ENTRY-COUNT
+        MOVE DeptCode(WORK-SUBSCRIPT) TO DT-DEPT-CODE(DEPT-IDX)
+        MOVE DeptName(WORK-SUBSCRIPT) TO DT-DEPT-NAME(DEPT-IDX)
+        MOVE ZERO TO DT-DEPT-TOTAL(DEPT-IDX)
+    END-IF.
+    ADD EMPLOYEE-SALARY-NUMERIC TO DT-DEPT-TOTAL(DEPT-IDX).
+2200-EXIT.
+    EXIT.
+
+2210-SEARCH-DEPARTMENT.
+    IF DT-DEPT-CODE(DEPT-IDX) = DeptCode(WORK-SUBSCRIPT)
+        MOVE "Y" TO FOUND-SWITCH
+    END-IF.
+2210-EXIT.
+    EXIT.
+
+3000-PRINT-SUBTOTALS.
+    PERFORM 3100-PRINT-ONE-SUBTOTAL THRU 3100-EXIT
+        VARYING DEPT-IDX FROM 1 BY 1
+        UNTIL DEPT-IDX > DEPARTMENT-ENTRY-COUNT.
+    MOVE GRAND-TOTAL-SALARY TO GT-TOTAL.
+    WRITE PAYROLL-REGISTER-LINE FROM GRAND-TOTAL-LINE.
+3000-EXIT.
+    EXIT.
+
+3100-PRINT-ONE-SUBTOTAL.
+    MOVE DT-DEPT-CODE(DEPT-IDX) TO ST-DEPT-CODE.
+    MOVE DT-DEPT-NAME(DEPT-IDX) TO ST-DEPT-NAME.
+    MOVE DT-DEPT-TOTAL(DEPT-IDX) TO ST-TOTAL.
+    WRITE PAYROLL-REGISTER-LINE FROM SUBTOTAL-LINE.
+3100-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE EMPLOYEE-FILE.
+    CLOSE PAYROLL-REGISTER.
+    DISPLAY "PAYREG: EMPLOYEES READ    = " EMPLOYEE-READ-COUNT.
+    DISPLAY "PAYREG: DETAIL LINES WRITTEN = " DETAIL-LINE-COUNT.
+9000-EXIT.
+    EXIT.
