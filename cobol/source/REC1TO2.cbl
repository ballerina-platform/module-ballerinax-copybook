@@ -0,0 +1,128 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : REC1TO2
+      *> One-shot conversion utility: reads an old-format registry
+      *> extract built to the Record1 layout (numeric Data1Company)
+      *> and rewrites it in the Record2 layout (Data1CompanyId, with
+      *> the Data1CompanyIdRed alpha view), so old feeder extracts
+      *> can be retired into the current record shape.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REC1TO2.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - Record1 to Record2
+      *>                    layout conversion for old feeder extracts.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RECORD1-FILE ASSIGN "REC1IN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS RECORD1-FILE-STATUS.
+
+    SELECT RECORD2-FILE ASSIGN "REC2OUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS RECORD2-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RECORD1-FILE
+    RECORDING MODE IS F.
+01  RECORD1-FILE-RECORD         PIC X(97).
+
+FD  RECORD2-FILE
+    RECORDING MODE IS F.
+01  RECORD2-FILE-RECORD         PIC X(97).
+
+WORKING-STORAGE SECTION.
+      *> Brings in both the old (Record1) and current (Record2)
+      *> layouts from the one copybook; fields common to both are
+      *> qualified with OF Record1 / OF Record2 below.
+    COPY "copybook-7.cpy".
+
+01  FILE-STATUS-GROUP.
+    05 RECORD1-FILE-STATUS      PIC X(02) VALUE "00".
+    05 RECORD2-FILE-STATUS      PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-RECORD1-FILE      PIC X(01) VALUE "N".
+       88 NO-MORE-RECORD1       VALUE "Y".
+
+01  RECORDS-CONVERTED-COUNT     PIC 9(07) COMP VALUE ZERO.
+01  STATUS-SUBSCRIPT             PIC 9(01) COMP.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-CONVERT-RECORDS THRU 2000-EXIT
+        UNTIL NO-MORE-RECORD1.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT RECORD1-FILE.
+    IF RECORD1-FILE-STATUS NOT = "00"
+        DISPLAY "REC1TO2: UNABLE TO OPEN REC1IN, STATUS = "
+            RECORD1-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT RECORD2-FILE.
+    IF RECORD2-FILE-STATUS NOT = "00"
+        DISPLAY "REC1TO2: UNABLE TO OPEN REC2OUT, STATUS = "
+            RECORD2-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM 1100-READ-RECORD1 THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-RECORD1.
+    READ RECORD1-FILE
+        AT END
+            MOVE "Y" TO END-OF-RECORD1-FILE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+2000-CONVERT-RECORDS.
+    MOVE RECORD1-FILE-RECORD TO Record1.
+    MOVE Data1RegistryType OF Record1 TO Data1RegistryType OF Record2.
+    MOVE Data1Company      OF Record1 TO Data1CompanyId    OF Record2.
+    MOVE Data1UserAccount  OF Record1 TO Data1UserAccount  OF Record2.
+    MOVE Data1BirthDate    OF Record1 TO Data1BirthDate    OF Record2.
+    MOVE Data1Name         OF Record1 TO Data1Name         OF Record2.
+    MOVE Data1CreditLimit  OF Record1 TO Data1CreditLimit  OF Record2.
+    MOVE Data1LimitUsed    OF Record1 TO Data1LimitUsed    OF Record2.
+    PERFORM 2100-COPY-STATUS-FLAGS THRU 2100-EXIT
+        VARYING STATUS-SUBSCRIPT FROM 1 BY 1
+        UNTIL STATUS-SUBSCRIPT > 4.
+    MOVE Record2 TO RECORD2-FILE-RECORD.
+    WRITE RECORD2-FILE-RECORD.
+    ADD 1 TO RECORDS-CONVERTED-COUNT.
+    PERFORM 1100-READ-RECORD1 THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-COPY-STATUS-FLAGS.
+    MOVE Data1StatusFlag OF Record1 (STATUS-SUBSCRIPT)
+        TO Data1StatusFlag OF Record2 (STATUS-SUBSCRIPT).
+2100-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE RECORD1-FILE.
+    CLOSE RECORD2-FILE.
+    DISPLAY "REC1TO2: RECORDS CONVERTED = " RECORDS-CONVERTED-COUNT.
+9000-EXIT.
+    EXIT.
