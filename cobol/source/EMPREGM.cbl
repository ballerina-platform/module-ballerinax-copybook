@@ -0,0 +1,306 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : EMPREGM
+      *> Employee-to-registry reconciliation. Sorts the EmployeeRecord
+      *> extract by EmployeeId and the DATA1-DETAIL-REGISTRY detail
+      *> records by the employee-id link key carried in the low order
+      *> four characters of DATA1-USER-ACCOUNT, then match-merges the
+      *> two streams on that same link key to report employees with no
+      *> matching registry account and registry accounts with no
+      *> matching employee.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EMPREGM.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - sort/match-merge
+      *>                    reconciliation of employees and registry
+      *>                    accounts on the employee-id link key.
+      *>   2026-08-08  DLP  Replaced the employee SORT's USING clause
+      *>                    with an INPUT PROCEDURE (matching the
+      *>                    registry side's 1500-RELEASE-DETAILS) so
+      *>                    ES-EMPLOYEE-ID/ES-EMPLOYEE-NAME come from
+      *>                    explicit MOVEs of EmployeeId/EmployeeName
+      *>                    instead of relying on those fields still
+      *>                    sitting in the first 24 bytes of
+      *>                    EmployeeRecord.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-FILE ASSIGN "EMPIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+    SELECT SORTED-EMPLOYEE-FILE ASSIGN "SRTEMP1"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SORTED-EMPLOYEE-FILE-STATUS.
+
+    SELECT SORTED-REGISTRY-FILE ASSIGN "SRTREG1"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SORTED-REGISTRY-FILE-STATUS.
+
+    SELECT RECONCILIATION-REPORT ASSIGN "EMPREGRP"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS RECONCILIATION-REPORT-STATUS.
+
+    SELECT EMPLOYEE-SORT-FILE ASSIGN "SORTWK1".
+    SELECT REGISTRY-SORT-FILE ASSIGN "SORTWK2".
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-FILE
+    RECORDING MODE IS V.
+    COPY "copybook.cpy".
+
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  SORTED-EMPLOYEE-FILE
+    RECORDING MODE IS F.
+01  SORTED-EMPLOYEE-RECORD.
+    05 SE-EMPLOYEE-ID            PIC X(04).
+    05 SE-EMPLOYEE-NAME          PIC X(20).
+
+FD  SORTED-REGISTRY-FILE
+    RECORDING MODE IS F.
+01  SORTED-REGISTRY-RECORD.
+    05 SR-USER-ACCOUNT           PIC X(19).
+    05 SR-COMPANY                PIC 9(03).
+    05 SR-MATCH-KEY               PIC X(04).
+
+FD  RECONCILIATION-REPORT
+    RECORDING MODE IS F.
+01  RECONCILIATION-REPORT-LINE  PIC X(80).
+
+SD  EMPLOYEE-SORT-FILE.
+01  EMPLOYEE-SORT-RECORD.
+    05 ES-EMPLOYEE-ID            PIC X(04).
+    05 ES-EMPLOYEE-NAME          PIC X(20).
+
+SD  REGISTRY-SORT-FILE.
+01  REGISTRY-SORT-RECORD.
+    05 RS-USER-ACCOUNT           PIC X(19).
+    05 RS-COMPANY                PIC 9(03).
+    05 RS-MATCH-KEY               PIC X(04).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 EMPLOYEE-FILE-STATUS           PIC X(02) VALUE "00".
+    05 REGISTRY-FILE-STATUS           PIC X(02) VALUE "00".
+    05 SORTED-EMPLOYEE-FILE-STATUS    PIC X(02) VALUE "00".
+    05 SORTED-REGISTRY-FILE-STATUS    PIC X(02) VALUE "00".
+    05 RECONCILIATION-REPORT-STATUS   PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-EMPLOYEE-FILE       PIC X(01) VALUE "N".
+       88 NO-MORE-EMPLOYEE        VALUE "Y".
+    05 END-OF-REGISTRY-FILE      PIC X(01) VALUE "N".
+       88 NO-MORE-REGISTRY       VALUE "Y".
+    05 END-OF-SORTED-EMPLOYEE    PIC X(01) VALUE "N".
+       88 NO-MORE-SORTED-EMPLOYEE VALUE "Y".
+    05 END-OF-SORTED-REGISTRY    PIC X(01) VALUE "N".
+       88 NO-MORE-SORTED-REGISTRY VALUE "Y".
+
+01  EMPLOYEE-MATCH-KEY            PIC X(04).
+01  REGISTRY-MATCH-KEY            PIC X(04).
+
+01  UNMATCHED-EMPLOYEE-COUNT      PIC 9(07) COMP VALUE ZERO.
+01  UNMATCHED-ACCOUNT-COUNT       PIC 9(07) COMP VALUE ZERO.
+01  MATCHED-COUNT                 PIC 9(07) COMP VALUE ZERO.
+
+01  HEADING-LINE.
+    05 FILLER PIC X(55)
+       VALUE "EMPLOYEE / REGISTRY ACCOUNT RECONCILIATION REPORT".
+
+01  EMPLOYEE-EXCEPTION-LINE.
+    05 FILLER                    PIC X(04) VALUE "EMP ".
+    05 EL-EMPLOYEE-ID             PIC X(04).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 EL-EMPLOYEE-NAME           PIC X(20).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(30) VALUE "NO MATCHING REGISTRY ACCOUNT".
+
+01  ACCOUNT-EXCEPTION-LINE.
+    05 FILLER                    PIC X(04) VALUE "REG ".
+    05 AL-USER-ACCOUNT            PIC X(19).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 AL-COMPANY                 PIC 9(03).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(30) VALUE "NO MATCHING EMPLOYEE".
+
+01  TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "MATCHED ACCOUNTS           -- ".
+    05 TL-MATCHED-COUNT           PIC ZZZ,ZZ9.
+
+01  TOTAL-LINE-2.
+    05 FILLER PIC X(30) VALUE "UNMATCHED EMPLOYEES        -- ".
+    05 TL-UNMATCHED-EMPLOYEE      PIC ZZZ,ZZ9.
+
+01  TOTAL-LINE-3.
+    05 FILLER PIC X(30) VALUE "UNMATCHED ACCOUNTS         -- ".
+    05 TL-UNMATCHED-ACCOUNT       PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    SORT EMPLOYEE-SORT-FILE
+        ON ASCENDING KEY ES-EMPLOYEE-ID
+        INPUT PROCEDURE IS 1450-RELEASE-EMPLOYEES
+        GIVING SORTED-EMPLOYEE-FILE.
+    SORT REGISTRY-SORT-FILE
+        ON ASCENDING KEY RS-MATCH-KEY
+        INPUT PROCEDURE IS 1500-RELEASE-DETAILS
+        GIVING SORTED-REGISTRY-FILE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+        UNTIL NO-MORE-SORTED-EMPLOYEE AND NO-MORE-SORTED-REGISTRY.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1450-RELEASE-EMPLOYEES.
+    OPEN INPUT EMPLOYEE-FILE.
+    PERFORM 1460-READ-EMPLOYEE THRU 1460-EXIT.
+    PERFORM UNTIL NO-MORE-EMPLOYEE
+        MOVE EmployeeId TO ES-EMPLOYEE-ID
+        MOVE EmployeeName TO ES-EMPLOYEE-NAME
+        RELEASE EMPLOYEE-SORT-RECORD
+        PERFORM 1460-READ-EMPLOYEE THRU 1460-EXIT
+    END-PERFORM.
+    CLOSE EMPLOYEE-FILE.
+1450-EXIT.
+    EXIT.
+
+1460-READ-EMPLOYEE.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-EMPLOYEE-FILE
+    END-READ.
+1460-EXIT.
+    EXIT.
+
+1500-RELEASE-DETAILS.
+    OPEN INPUT REGISTRY-FILE.
+    PERFORM 1600-READ-REGISTRY THRU 1600-EXIT.
+    PERFORM UNTIL NO-MORE-REGISTRY
+        IF DATA1-REGISTRY-TYPE-DETAIL
+            MOVE DATA1-USER-ACCOUNT TO RS-USER-ACCOUNT
+            MOVE DATA1-COMPANY TO RS-COMPANY
+            MOVE DATA1-USER-ACCOUNT(16:4) TO RS-MATCH-KEY
+            RELEASE REGISTRY-SORT-RECORD
+        END-IF
+        PERFORM 1600-READ-REGISTRY THRU 1600-EXIT
+    END-PERFORM.
+    CLOSE REGISTRY-FILE.
+1500-EXIT.
+    EXIT.
+
+1600-READ-REGISTRY.
+    READ REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-REGISTRY-FILE
+    END-READ.
+1600-EXIT.
+    EXIT.
+
+1000-INITIALIZE.
+    OPEN INPUT SORTED-EMPLOYEE-FILE.
+    OPEN INPUT SORTED-REGISTRY-FILE.
+    OPEN OUTPUT RECONCILIATION-REPORT.
+    IF RECONCILIATION-REPORT-STATUS NOT = "00"
+        DISPLAY "EMPREGM: UNABLE TO OPEN EMPREGRP, STATUS = "
+            RECONCILIATION-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    WRITE RECONCILIATION-REPORT-LINE FROM HEADING-LINE.
+    PERFORM 1100-READ-SORTED-EMPLOYEE THRU 1100-EXIT.
+    PERFORM 1200-READ-SORTED-REGISTRY THRU 1200-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-SORTED-EMPLOYEE.
+    READ SORTED-EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-SORTED-EMPLOYEE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+1200-READ-SORTED-REGISTRY.
+    READ SORTED-REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-SORTED-REGISTRY
+    END-READ.
+1200-EXIT.
+    EXIT.
+
+2000-MATCH-MERGE.
+    IF NO-MORE-SORTED-EMPLOYEE
+        PERFORM 2300-UNMATCHED-ACCOUNT THRU 2300-EXIT
+        GO TO 2000-EXIT
+    END-IF.
+    IF NO-MORE-SORTED-REGISTRY
+        PERFORM 2200-UNMATCHED-EMPLOYEE THRU 2200-EXIT
+        GO TO 2000-EXIT
+    END-IF.
+    MOVE SE-EMPLOYEE-ID TO EMPLOYEE-MATCH-KEY.
+    MOVE SR-MATCH-KEY TO REGISTRY-MATCH-KEY.
+    EVALUATE TRUE
+        WHEN EMPLOYEE-MATCH-KEY = REGISTRY-MATCH-KEY
+            ADD 1 TO MATCHED-COUNT
+            PERFORM 1100-READ-SORTED-EMPLOYEE THRU 1100-EXIT
+            PERFORM 1200-READ-SORTED-REGISTRY THRU 1200-EXIT
+        WHEN EMPLOYEE-MATCH-KEY < REGISTRY-MATCH-KEY
+            PERFORM 2200-UNMATCHED-EMPLOYEE THRU 2200-EXIT
+        WHEN OTHER
+            PERFORM 2300-UNMATCHED-ACCOUNT THRU 2300-EXIT
+    END-EVALUATE.
+2000-EXIT.
+    EXIT.
+
+2200-UNMATCHED-EMPLOYEE.
+    MOVE SE-EMPLOYEE-ID TO EL-EMPLOYEE-ID.
+    MOVE SE-EMPLOYEE-NAME TO EL-EMPLOYEE-NAME.
+    WRITE RECONCILIATION-REPORT-LINE FROM EMPLOYEE-EXCEPTION-LINE.
+    ADD 1 TO UNMATCHED-EMPLOYEE-COUNT.
+    PERFORM 1100-READ-SORTED-EMPLOYEE THRU 1100-EXIT.
+2200-EXIT.
+    EXIT.
+
+2300-UNMATCHED-ACCOUNT.
+    MOVE SR-USER-ACCOUNT TO AL-USER-ACCOUNT.
+    MOVE SR-COMPANY TO AL-COMPANY.
+    WRITE RECONCILIATION-REPORT-LINE FROM ACCOUNT-EXCEPTION-LINE.
+    ADD 1 TO UNMATCHED-ACCOUNT-COUNT.
+    PERFORM 1200-READ-SORTED-REGISTRY THRU 1200-EXIT.
+2300-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE MATCHED-COUNT TO TL-MATCHED-COUNT.
+    WRITE RECONCILIATION-REPORT-LINE FROM TOTAL-LINE.
+    MOVE UNMATCHED-EMPLOYEE-COUNT TO TL-UNMATCHED-EMPLOYEE.
+    WRITE RECONCILIATION-REPORT-LINE FROM TOTAL-LINE-2.
+    MOVE UNMATCHED-ACCOUNT-COUNT TO TL-UNMATCHED-ACCOUNT.
+    WRITE RECONCILIATION-REPORT-LINE FROM TOTAL-LINE-3.
+    CLOSE SORTED-EMPLOYEE-FILE.
+    CLOSE SORTED-REGISTRY-FILE.
+    CLOSE RECONCILIATION-REPORT.
+    DISPLAY "EMPREGM: MATCHED            = " MATCHED-COUNT.
+    DISPLAY "EMPREGM: UNMATCHED EMPLOYEES = " UNMATCHED-EMPLOYEE-COUNT.
+    DISPLAY "EMPREGM: UNMATCHED ACCOUNTS  = " UNMATCHED-ACCOUNT-COUNT.
+9000-EXIT.
+    EXIT.
