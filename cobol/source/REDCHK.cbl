@@ -0,0 +1,183 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : REDCHK
+      *> Redefines-consistency edit check for EmployeeRecord.
+      *> Flags records where the FirstName/LastName split of
+      *> EmployeeFullName, or the Street/City split of
+      *> EmployeeAddress, cuts directly across a non-blank boundary
+      *> -- a strong sign the field was loaded from a single free
+      *> form string rather than two genuinely independent fields.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REDCHK.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. PAYROLL-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - boundary-cut edit for
+      *>                    the Name and Address REDEFINES pairs.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-FILE ASSIGN "EMPIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+    SELECT SUSPENSE-REPORT ASSIGN "REDCHKRP"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SUSPENSE-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-FILE
+    RECORDING MODE IS V.
+    COPY "copybook.cpy".
+
+FD  SUSPENSE-REPORT
+    RECORDING MODE IS F.
+01  SUSPENSE-REPORT-LINE        PIC X(80).
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 EMPLOYEE-FILE-STATUS     PIC X(02) VALUE "00".
+    05 SUSPENSE-REPORT-STATUS   PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-EMPLOYEE-FILE     PIC X(01) VALUE "N".
+       88 NO-MORE-EMPLOYEES     VALUE "Y".
+
+01  EMPLOYEE-READ-COUNT         PIC 9(07) COMP VALUE ZERO.
+01  SUSPECT-COUNT               PIC 9(07) COMP VALUE ZERO.
+
+01  SUSPECT-REASON.
+    05 NAME-SUSPECT-FLAG        PIC X(01) VALUE SPACE.
+       88 NAME-IS-SUSPECT       VALUE "Y".
+    05 ADDRESS-SUSPECT-FLAG     PIC X(01) VALUE SPACE.
+       88 ADDRESS-IS-SUSPECT    VALUE "Y".
+
+01  HEADING-LINE.
+    05 FILLER                   PIC X(40)
+       VALUE "REDEFINES CONSISTENCY SUSPENSE REPORT".
+
+01  DETAIL-LINE.
+    05 DL-EMPLOYEE-ID           PIC X(04).
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 DL-FULL-NAME             PIC X(20).
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 DL-ADDRESS                PIC X(20).
+    05 FILLER                   PIC X(02) VALUE SPACES.
+    05 DL-REASON                PIC X(24).
+
+01  TOTAL-LINE.
+    05 FILLER                   PIC X(30)
+       VALUE "TOTAL SUSPECT RECORDS -- ".
+    05 TL-COUNT                 PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-EDIT-EMPLOYEES THRU 2000-EXIT
+        UNTIL NO-MORE-EMPLOYEES.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT EMPLOYEE-FILE.
+    IF EMPLOYEE-FILE-STATUS NOT = "00"
+        DISPLAY "REDCHK: UNABLE TO OPEN EMPIN, STATUS = "
+            EMPLOYEE-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT SUSPENSE-REPORT.
+    IF SUSPENSE-REPORT-STATUS NOT = "00"
+        DISPLAY "REDCHK: UNABLE TO OPEN REDCHKRP, STATUS = "
+            SUSPENSE-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    WRITE SUSPENSE-REPORT-LINE FROM HEADING-LINE.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-EMPLOYEE.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-EMPLOYEE-FILE
+    END-READ.
+    IF NOT NO-MORE-EMPLOYEES
+        ADD 1 TO EMPLOYEE-READ-COUNT
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+2000-EDIT-EMPLOYEES.
+    MOVE SPACE TO NAME-SUSPECT-FLAG.
+    MOVE SPACE TO ADDRESS-SUSPECT-FLAG.
+    PERFORM 2100-CHECK-NAME-SPLIT THRU 2100-EXIT.
+    PERFORM 2200-CHECK-ADDRESS-SPLIT THRU 2200-EXIT.
+    IF NAME-IS-SUSPECT OR ADDRESS-IS-SUSPECT
+        PERFORM 2300-WRITE-SUSPECT THRU 2300-EXIT
+    END-IF.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-CHECK-NAME-SPLIT.
+      *> A non-blank character immediately before AND immediately
+      *> after the FirstName / LastName boundary, with no blank
+      *> anywhere in LastName, says the two "fields" are really one
+      *> name that happened to land on a 10/10 split.
+    IF FirstName(10:1) NOT = SPACE
+       AND LastName(1:1) NOT = SPACE
+       AND LastName NOT = SPACES
+        MOVE "Y" TO NAME-SUSPECT-FLAG
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-CHECK-ADDRESS-SPLIT.
+      *> Same boundary-cut heuristic applied to the Street / City
+      *> split of EmployeeAddress.
+    IF Street(10:1) NOT = SPACE
+       AND City(1:1) NOT = SPACE
+       AND City NOT = SPACES
+        MOVE "Y" TO ADDRESS-SUSPECT-FLAG
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+2300-WRITE-SUSPECT.
+    MOVE EmployeeId TO DL-EMPLOYEE-ID.
+    MOVE EmployeeFullName TO DL-FULL-NAME.
+    MOVE EmployeeAddress TO DL-ADDRESS.
+    EVALUATE TRUE
+        WHEN NAME-IS-SUSPECT AND ADDRESS-IS-SUSPECT
+            MOVE "NAME AND ADDRESS SPLIT" TO DL-REASON
+        WHEN NAME-IS-SUSPECT
+            MOVE "NAME SPLIT SUSPECT"     TO DL-REASON
+        WHEN OTHER
+            MOVE "ADDRESS SPLIT SUSPECT"  TO DL-REASON
+    END-EVALUATE.
+    WRITE SUSPENSE-REPORT-LINE FROM DETAIL-LINE.
+    ADD 1 TO SUSPECT-COUNT.
+2300-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE SUSPECT-COUNT TO TL-COUNT.
+    WRITE SUSPENSE-REPORT-LINE FROM TOTAL-LINE.
+    CLOSE EMPLOYEE-FILE.
+    CLOSE SUSPENSE-REPORT.
+    DISPLAY "REDCHK: EMPLOYEES READ  = " EMPLOYEE-READ-COUNT.
+    DISPLAY "REDCHK: SUSPECT RECORDS = " SUSPECT-COUNT.
+9000-EXIT.
+    EXIT.
