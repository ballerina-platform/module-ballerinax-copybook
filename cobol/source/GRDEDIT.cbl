@@ -0,0 +1,199 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : GRDEDIT
+      *> Employee load-time edit: validates EmployeeGrade on each
+      *> EmployeeRecord against the GRADE-CODE-TABLE of valid codes.
+      *> Records with a valid grade are written to the loaded-output
+      *> file; records with an invalid grade are written to a
+      *> suspense report instead, so they can be corrected and
+      *> resubmitted rather than silently loaded with a bad grade.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GRDEDIT.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. PAYROLL-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - grade-code validation
+      *>                    at employee load time, suspense report
+      *>                    for rejected records.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EMPLOYEE-FILE ASSIGN "EMPIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EMPLOYEE-FILE-STATUS.
+
+    SELECT LOADED-OUTPUT-FILE ASSIGN "EMPLOAD"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS LOADED-OUTPUT-FILE-STATUS.
+
+    SELECT SUSPENSE-REPORT ASSIGN "EMPSUSP"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SUSPENSE-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  EMPLOYEE-FILE
+    RECORDING MODE IS V.
+    COPY "copybook.cpy".
+
+FD  LOADED-OUTPUT-FILE
+    RECORDING MODE IS F.
+      *> Sized to the largest EmployeeRecord (EmployeeDeptCount = 20)
+      *> so a WRITE ... FROM EmployeeRecord never truncates a record
+      *> with more than a handful of departments.
+01  LOADED-OUTPUT-RECORD            PIC X(375).
+
+FD  SUSPENSE-REPORT
+    RECORDING MODE IS F.
+01  SUSPENSE-REPORT-LINE            PIC X(80).
+
+WORKING-STORAGE SECTION.
+    COPY "GRDTAB.cpy".
+
+01  FILE-STATUS-GROUP.
+    05 EMPLOYEE-FILE-STATUS          PIC X(02) VALUE "00".
+    05 LOADED-OUTPUT-FILE-STATUS     PIC X(02) VALUE "00".
+    05 SUSPENSE-REPORT-STATUS        PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-EMPLOYEE-FILE      PIC X(01) VALUE "N".
+       88 NO-MORE-EMPLOYEES      VALUE "Y".
+    05 GRADE-FOUND-SWITCH        PIC X(01) VALUE "N".
+       88 GRADE-IS-VALID         VALUE "Y".
+
+01  GRADE-SCAN-SUBSCRIPT          PIC 9(02) COMP.
+01  GRADE-MATCHED-SUBSCRIPT        PIC 9(02) COMP.
+
+01  LOADED-RECORD-COUNT           PIC 9(07) COMP VALUE ZERO.
+01  REJECTED-RECORD-COUNT         PIC 9(07) COMP VALUE ZERO.
+
+01  GRADE-LOAD-COUNT-TABLE.
+    05 GRADE-LOAD-COUNT           PIC 9(07) COMP OCCURS 6 TIMES
+                                   VALUE ZERO.
+
+01  HEADING-LINE.
+    05 FILLER PIC X(42)
+       VALUE "EMPLOYEE GRADE-CODE SUSPENSE REPORT".
+
+01  REJECT-LINE.
+    05 RL-EMPLOYEE-ID              PIC X(04).
+    05 FILLER                     PIC X(02) VALUE SPACES.
+    05 RL-EMPLOYEE-NAME            PIC X(20).
+    05 FILLER                     PIC X(02) VALUE SPACES.
+    05 FILLER PIC X(14) VALUE "INVALID GRADE ".
+    05 RL-EMPLOYEE-GRADE           PIC X(01).
+
+01  TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "RECORDS LOADED            -- ".
+    05 TL-LOADED-COUNT             PIC ZZZ,ZZ9.
+
+01  TOTAL-LINE-2.
+    05 FILLER PIC X(30) VALUE "RECORDS REJECTED          -- ".
+    05 TL-REJECTED-COUNT           PIC ZZZ,ZZ9.
+
+01  GRADE-BREAKDOWN-HEADING.
+    05 FILLER PIC X(30) VALUE "RECORDS LOADED BY GRADE".
+
+01  GRADE-BREAKDOWN-LINE.
+    05 FILLER                     PIC X(04) VALUE SPACES.
+    05 GB-GRADE-NAME               PIC X(13).
+    05 FILLER                     PIC X(04) VALUE SPACES.
+    05 GB-GRADE-COUNT               PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-EDIT-EMPLOYEE THRU 2000-EXIT
+        UNTIL NO-MORE-EMPLOYEES.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT EMPLOYEE-FILE.
+    IF EMPLOYEE-FILE-STATUS NOT = "00"
+        DISPLAY "GRDEDIT: UNABLE TO OPEN EMPIN, STATUS = "
+            EMPLOYEE-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT LOADED-OUTPUT-FILE.
+    OPEN OUTPUT SUSPENSE-REPORT.
+    WRITE SUSPENSE-REPORT-LINE FROM HEADING-LINE.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-EMPLOYEE.
+    READ EMPLOYEE-FILE
+        AT END
+            MOVE "Y" TO END-OF-EMPLOYEE-FILE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+2000-EDIT-EMPLOYEE.
+    PERFORM 2100-VALIDATE-GRADE THRU 2100-EXIT.
+    IF GRADE-IS-VALID
+        WRITE LOADED-OUTPUT-RECORD FROM EmployeeRecord
+        ADD 1 TO LOADED-RECORD-COUNT
+        ADD 1 TO GRADE-LOAD-COUNT(GRADE-MATCHED-SUBSCRIPT)
+    ELSE
+        MOVE EmployeeId TO RL-EMPLOYEE-ID
+        MOVE EmployeeName OF EmployeeRecord TO RL-EMPLOYEE-NAME
+        MOVE EmployeeGrade TO RL-EMPLOYEE-GRADE
+        WRITE SUSPENSE-REPORT-LINE FROM REJECT-LINE
+        ADD 1 TO REJECTED-RECORD-COUNT
+    END-IF.
+    PERFORM 1100-READ-EMPLOYEE THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-VALIDATE-GRADE.
+    MOVE "N" TO GRADE-FOUND-SWITCH.
+    PERFORM 2110-SCAN-ONE-CODE THRU 2110-EXIT
+        VARYING GRADE-SCAN-SUBSCRIPT FROM 1 BY 1
+        UNTIL GRADE-SCAN-SUBSCRIPT > 6
+           OR GRADE-IS-VALID.
+2100-EXIT.
+    EXIT.
+
+2110-SCAN-ONE-CODE.
+    IF EmployeeGrade = GRADE-VALID-CODE-CHARS(GRADE-SCAN-SUBSCRIPT:1)
+        MOVE "Y" TO GRADE-FOUND-SWITCH
+        MOVE GRADE-SCAN-SUBSCRIPT TO GRADE-MATCHED-SUBSCRIPT
+    END-IF.
+2110-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE LOADED-RECORD-COUNT TO TL-LOADED-COUNT.
+    WRITE SUSPENSE-REPORT-LINE FROM TOTAL-LINE.
+    MOVE REJECTED-RECORD-COUNT TO TL-REJECTED-COUNT.
+    WRITE SUSPENSE-REPORT-LINE FROM TOTAL-LINE-2.
+    WRITE SUSPENSE-REPORT-LINE FROM GRADE-BREAKDOWN-HEADING.
+    PERFORM 9100-PRINT-GRADE-BREAKDOWN THRU 9100-EXIT
+        VARYING GRADE-SCAN-SUBSCRIPT FROM 1 BY 1
+        UNTIL GRADE-SCAN-SUBSCRIPT > 6.
+    CLOSE EMPLOYEE-FILE.
+    CLOSE LOADED-OUTPUT-FILE.
+    CLOSE SUSPENSE-REPORT.
+    DISPLAY "GRDEDIT: RECORDS LOADED   = " LOADED-RECORD-COUNT.
+    DISPLAY "GRDEDIT: RECORDS REJECTED = " REJECTED-RECORD-COUNT.
+9000-EXIT.
+    EXIT.
+
+9100-PRINT-GRADE-BREAKDOWN.
+    MOVE GRADE-CODE-NAME(GRADE-SCAN-SUBSCRIPT) TO GB-GRADE-NAME.
+    MOVE GRADE-LOAD-COUNT(GRADE-SCAN-SUBSCRIPT) TO GB-GRADE-COUNT.
+    WRITE SUSPENSE-REPORT-LINE FROM GRADE-BREAKDOWN-LINE.
+9100-EXIT.
+    EXIT.
