@@ -0,0 +1,210 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : CRLIMEX
+      *> Daily credit-limit exception report. Lists every account
+      *> where DATA1-LIMIT-USED exceeds DATA1-CREDIT-LIMIT, or comes
+      *> within a configurable percentage of it, sorted by
+      *> DATA1-COMPANY so collections can work the list in company
+      *> order.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CRLIMEX.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - over-limit and
+      *>                    approaching-limit exception listing.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+    SELECT SORTED-REGISTRY-FILE ASSIGN "SRTWORK1"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS SORTED-REGISTRY-FILE-STATUS.
+
+    SELECT CONTROL-CARD-FILE ASSIGN "CTLCARD"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CONTROL-CARD-FILE-STATUS.
+
+    SELECT EXCEPTION-REPORT ASSIGN "CRLIMRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS EXCEPTION-REPORT-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN "SORTWK1".
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  SORTED-REGISTRY-FILE
+    RECORDING MODE IS F.
+01  SORTED-REGISTRY-RECORD      PIC X(89).
+
+FD  CONTROL-CARD-FILE
+    RECORDING MODE IS F.
+01  CONTROL-CARD-RECORD.
+    05 CC-THRESHOLD-PERCENT     PIC 9(03)V9(02).
+    05 FILLER                   PIC X(75).
+
+FD  EXCEPTION-REPORT
+    RECORDING MODE IS F.
+01  EXCEPTION-REPORT-LINE       PIC X(80).
+
+SD  SORT-WORK-FILE.
+    COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                    ==SORT-WORK-RECORD== .
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 REGISTRY-FILE-STATUS         PIC X(02) VALUE "00".
+    05 SORTED-REGISTRY-FILE-STATUS  PIC X(02) VALUE "00".
+    05 CONTROL-CARD-FILE-STATUS     PIC X(02) VALUE "00".
+    05 EXCEPTION-REPORT-STATUS      PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-SORTED-FILE       PIC X(01) VALUE "N".
+       88 NO-MORE-SORTED-RECORDS VALUE "Y".
+
+COPY "copybook-2.cpy" REPLACING ==DATA1-DETAIL-REGISTRY== BY
+                                ==WORK-REGISTRY-RECORD== .
+
+01  THRESHOLD-PERCENT            PIC 9(03)V9(02) VALUE 90.00.
+01  CREDIT-LIMIT-NUMERIC          PIC S9(09)V99 COMP-3.
+01  LIMIT-USED-NUMERIC            PIC S9(09)V99 COMP-3.
+01  THRESHOLD-AMOUNT              PIC S9(09)V99 COMP-3.
+
+01  ACCOUNTS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+01  EXCEPTION-COUNT              PIC 9(07) COMP VALUE ZERO.
+
+01  HEADING-LINE.
+    05 FILLER PIC X(45) VALUE "DAILY CREDIT-LIMIT EXCEPTION REPORT".
+
+01  DETAIL-LINE.
+    05 DL-COMPANY                PIC 9(03).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-ACCOUNT                 PIC X(19).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-CREDIT-LIMIT            PIC ZZZZ,ZZ9.
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-LIMIT-USED               PIC -ZZZZ,ZZ9.99.
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-EXCEPTION-REASON        PIC X(17).
+
+01  TOTAL-LINE.
+    05 FILLER PIC X(30) VALUE "TOTAL EXCEPTION ACCOUNTS -- ".
+    05 TL-COUNT                  PIC ZZZ,ZZ9.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    SORT SORT-WORK-FILE
+        ON ASCENDING KEY DATA1-COMPANY OF SORT-WORK-RECORD
+        USING REGISTRY-FILE
+        GIVING SORTED-REGISTRY-FILE.
+    PERFORM 2000-SCAN-SORTED-FILE THRU 2000-EXIT.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT CONTROL-CARD-FILE.
+    IF CONTROL-CARD-FILE-STATUS = "00"
+        READ CONTROL-CARD-FILE
+            AT END
+                CONTINUE
+        END-READ
+        IF CONTROL-CARD-FILE-STATUS = "00"
+            MOVE CC-THRESHOLD-PERCENT TO THRESHOLD-PERCENT
+        END-IF
+        CLOSE CONTROL-CARD-FILE
+    END-IF.
+    OPEN OUTPUT EXCEPTION-REPORT.
+    IF EXCEPTION-REPORT-STATUS NOT = "00"
+        DISPLAY "CRLIMEX: UNABLE TO OPEN CRLIMRPT, STATUS = "
+            EXCEPTION-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    WRITE EXCEPTION-REPORT-LINE FROM HEADING-LINE.
+1000-EXIT.
+    EXIT.
+
+2000-SCAN-SORTED-FILE.
+    OPEN INPUT SORTED-REGISTRY-FILE.
+    IF SORTED-REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "CRLIMEX: UNABLE TO OPEN SORTED FILE, STATUS = "
+            SORTED-REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+    PERFORM 2200-EXAMINE-ACCOUNT THRU 2200-EXIT
+        UNTIL NO-MORE-SORTED-RECORDS.
+    CLOSE SORTED-REGISTRY-FILE.
+2000-EXIT.
+    EXIT.
+
+2100-READ-SORTED.
+    READ SORTED-REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-SORTED-FILE
+    END-READ.
+    IF NOT NO-MORE-SORTED-RECORDS
+        MOVE SORTED-REGISTRY-RECORD TO WORK-REGISTRY-RECORD
+    END-IF.
+2100-EXIT.
+    EXIT.
+
+2200-EXAMINE-ACCOUNT.
+    IF DATA1-REGISTRY-TYPE OF WORK-REGISTRY-RECORD = 02
+        ADD 1 TO ACCOUNTS-READ-COUNT
+        MOVE DATA1-CREDIT-LIMIT OF WORK-REGISTRY-RECORD
+            TO CREDIT-LIMIT-NUMERIC
+        MOVE DATA1-LIMIT-USED OF WORK-REGISTRY-RECORD
+            TO LIMIT-USED-NUMERIC
+        COMPUTE THRESHOLD-AMOUNT ROUNDED =
+            CREDIT-LIMIT-NUMERIC * THRESHOLD-PERCENT / 100
+        IF LIMIT-USED-NUMERIC > CREDIT-LIMIT-NUMERIC
+            MOVE "OVER LIMIT      " TO DL-EXCEPTION-REASON
+            PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+        ELSE
+            IF LIMIT-USED-NUMERIC >= THRESHOLD-AMOUNT
+                MOVE "APPROACHING LIMIT" TO DL-EXCEPTION-REASON
+                PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+            END-IF
+        END-IF
+    END-IF.
+    PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+2200-EXIT.
+    EXIT.
+
+2300-WRITE-EXCEPTION.
+    MOVE DATA1-COMPANY OF WORK-REGISTRY-RECORD TO DL-COMPANY.
+    MOVE DATA1-USER-ACCOUNT OF WORK-REGISTRY-RECORD TO DL-ACCOUNT.
+    MOVE CREDIT-LIMIT-NUMERIC TO DL-CREDIT-LIMIT.
+    MOVE LIMIT-USED-NUMERIC TO DL-LIMIT-USED.
+    WRITE EXCEPTION-REPORT-LINE FROM DETAIL-LINE.
+    ADD 1 TO EXCEPTION-COUNT.
+2300-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE EXCEPTION-COUNT TO TL-COUNT.
+    WRITE EXCEPTION-REPORT-LINE FROM TOTAL-LINE.
+    CLOSE EXCEPTION-REPORT.
+    DISPLAY "CRLIMEX: ACCOUNTS EXAMINED = " ACCOUNTS-READ-COUNT.
+    DISPLAY "CRLIMEX: EXCEPTIONS FOUND  = " EXCEPTION-COUNT.
+9000-EXIT.
+    EXIT.
