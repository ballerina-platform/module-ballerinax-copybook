@@ -0,0 +1,180 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : STSXREF
+      *> Status-flag cross-reference report. Translates each of the
+      *> four DATA1-STATUS flags to its business meaning using the
+      *> DATA1-STATUS decode table, and flags accounts carrying an
+      *> invalid flag value or an unrecognized combination of flags.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. STSXREF.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - decode and combination
+      *>                    validation for the DATA1-STATUS flags.
+      *>   2026-08-08  DLP  Widened CROSS-REFERENCE-REPORT-LINE to
+      *>                    X(101) to match DETAIL-LINE's actual size
+      *>                    -- it was one byte short, truncating the
+      *>                    last character of DL-EXCEPTION-NOTE on
+      *>                    every detail line.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REGISTRY-FILE ASSIGN "REGIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS REGISTRY-FILE-STATUS.
+
+    SELECT CROSS-REFERENCE-REPORT ASSIGN "STSXRPT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS CROSS-REFERENCE-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+FD  CROSS-REFERENCE-REPORT
+    RECORDING MODE IS F.
+01  CROSS-REFERENCE-REPORT-LINE PIC X(101).
+
+WORKING-STORAGE SECTION.
+    COPY "STATDCD.cpy".
+
+01  FILE-STATUS-GROUP.
+    05 REGISTRY-FILE-STATUS             PIC X(02) VALUE "00".
+    05 CROSS-REFERENCE-REPORT-STATUS    PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-REGISTRY-FILE     PIC X(01) VALUE "N".
+       88 NO-MORE-REGISTRY      VALUE "Y".
+
+01  POSITION-SUBSCRIPT           PIC 9(01) COMP.
+01  POSITION-ON-SWITCH OCCURS 4 TIMES PIC X(01).
+    88 POSITION-IS-ON VALUE "Y".
+01  INVALID-FLAG-SWITCH          PIC X(01).
+    88 INVALID-FLAG-FOUND        VALUE "Y".
+01  INVALID-COMBO-SWITCH         PIC X(01).
+    88 INVALID-COMBO-FOUND       VALUE "Y".
+
+01  ACCOUNTS-READ-COUNT          PIC 9(07) COMP VALUE ZERO.
+01  INVALID-FLAG-COUNT           PIC 9(07) COMP VALUE ZERO.
+01  INVALID-COMBO-COUNT          PIC 9(07) COMP VALUE ZERO.
+
+01  HEADING-LINE.
+    05 FILLER PIC X(50) VALUE "STATUS-FLAG DECODE CROSS-REFERENCE REPORT".
+
+01  DETAIL-LINE.
+    05 DL-ACCOUNT                PIC X(19).
+    05 FILLER                    PIC X(02) VALUE SPACES.
+    05 DL-DECODE-ENTRY OCCURS 4 TIMES.
+       10 DL-DECODE-NAME         PIC X(13).
+       10 FILLER                 PIC X(01) VALUE SPACES.
+    05 DL-EXCEPTION-NOTE          PIC X(24).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-PROCESS-REGISTRY THRU 2000-EXIT
+        UNTIL NO-MORE-REGISTRY.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT REGISTRY-FILE.
+    IF REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "STSXREF: UNABLE TO OPEN REGIN, STATUS = "
+            REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT CROSS-REFERENCE-REPORT.
+    IF CROSS-REFERENCE-REPORT-STATUS NOT = "00"
+        DISPLAY "STSXREF: UNABLE TO OPEN STSXRPT, STATUS = "
+            CROSS-REFERENCE-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    WRITE CROSS-REFERENCE-REPORT-LINE FROM HEADING-LINE.
+    PERFORM 1100-READ-REGISTRY THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-REGISTRY.
+    READ REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-REGISTRY-FILE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+2000-PROCESS-REGISTRY.
+    IF DATA1-REGISTRY-TYPE-DETAIL
+        ADD 1 TO ACCOUNTS-READ-COUNT
+        PERFORM 2100-DECODE-ACCOUNT THRU 2100-EXIT
+    END-IF.
+    PERFORM 1100-READ-REGISTRY THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-DECODE-ACCOUNT.
+    MOVE "N" TO INVALID-FLAG-SWITCH.
+    MOVE "N" TO INVALID-COMBO-SWITCH.
+    PERFORM 2110-DECODE-ONE-POSITION THRU 2110-EXIT
+        VARYING POSITION-SUBSCRIPT FROM 1 BY 1
+        UNTIL POSITION-SUBSCRIPT > 4.
+    IF POSITION-IS-ON(3)
+       AND (POSITION-IS-ON(1) OR POSITION-IS-ON(2)
+            OR POSITION-IS-ON(4))
+        MOVE "Y" TO INVALID-COMBO-SWITCH
+        ADD 1 TO INVALID-COMBO-COUNT
+    END-IF.
+    MOVE DATA1-USER-ACCOUNT TO DL-ACCOUNT.
+    EVALUATE TRUE
+        WHEN INVALID-FLAG-FOUND
+            MOVE "INVALID STATUS FLAG"    TO DL-EXCEPTION-NOTE
+        WHEN INVALID-COMBO-FOUND
+            MOVE "INVALID COMBINATION"    TO DL-EXCEPTION-NOTE
+        WHEN OTHER
+            MOVE SPACES                   TO DL-EXCEPTION-NOTE
+    END-EVALUATE.
+    WRITE CROSS-REFERENCE-REPORT-LINE FROM DETAIL-LINE.
+2100-EXIT.
+    EXIT.
+
+2110-DECODE-ONE-POSITION.
+    MOVE "N" TO POSITION-ON-SWITCH(POSITION-SUBSCRIPT).
+    IF DATA1-STATUS-FLAG(POSITION-SUBSCRIPT) =
+       DATA1-STATUS-VALID-ON-CHARS(POSITION-SUBSCRIPT:1)
+        MOVE "Y" TO POSITION-ON-SWITCH(POSITION-SUBSCRIPT)
+        MOVE DATA1-STATUS-POSITION-NAME(POSITION-SUBSCRIPT)
+            TO DL-DECODE-NAME(POSITION-SUBSCRIPT)
+    ELSE
+        IF DATA1-STATUS-FLAG(POSITION-SUBSCRIPT) = SPACE
+            MOVE "(NOT SET)"    TO DL-DECODE-NAME(POSITION-SUBSCRIPT)
+        ELSE
+            MOVE "** INVALID **" TO DL-DECODE-NAME(POSITION-SUBSCRIPT)
+            MOVE "Y" TO INVALID-FLAG-SWITCH
+            ADD 1 TO INVALID-FLAG-COUNT
+        END-IF
+    END-IF.
+2110-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE REGISTRY-FILE.
+    CLOSE CROSS-REFERENCE-REPORT.
+    DISPLAY "STSXREF: ACCOUNTS EXAMINED      = " ACCOUNTS-READ-COUNT.
+    DISPLAY "STSXREF: INVALID FLAGS FOUND    = " INVALID-FLAG-COUNT.
+    DISPLAY "STSXREF: INVALID COMBINATIONS   = " INVALID-COMBO-COUNT.
+9000-EXIT.
+    EXIT.
