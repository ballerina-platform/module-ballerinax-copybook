@@ -0,0 +1,121 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> PROGRAM-ID : REGMIG
+      *> One-time migration job: rewrites a DATA1-DETAIL-REGISTRY
+      *> file still sitting in the old zoned/numeric-edited layout
+      *> (DATA1-CREDIT-LIMIT PIC 9999999, DATA1-LIMIT-USED
+      *> PIC +99999.99) into the current layout, where both fields
+      *> are packed COMP-3, to shrink the file on disk and tape.
+      *>----------------------------------------------------------*>
+IDENTIFICATION DIVISION.
+PROGRAM-ID. REGMIG.
+AUTHOR. D-L-PAYROLL-SYSTEMS.
+INSTALLATION. REGISTRY-BATCH.
+DATE-WRITTEN. 2026-08-08.
+DATE-COMPILED.
+
+      *> Modification history
+      *>   2026-08-08  DLP  Initial version - one-time COMP-3 repack
+      *>                    of DATA1-CREDIT-LIMIT and DATA1-LIMIT-USED.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. IBM-3090.
+OBJECT-COMPUTER. IBM-3090.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OLD-REGISTRY-FILE ASSIGN "REGOLDIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS OLD-REGISTRY-FILE-STATUS.
+
+    SELECT NEW-REGISTRY-FILE ASSIGN "REGNEWOT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS NEW-REGISTRY-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OLD-REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "DATA1OLD.cpy".
+
+FD  NEW-REGISTRY-FILE
+    RECORDING MODE IS F.
+    COPY "copybook-2.cpy".
+
+WORKING-STORAGE SECTION.
+01  FILE-STATUS-GROUP.
+    05 OLD-REGISTRY-FILE-STATUS     PIC X(02) VALUE "00".
+    05 NEW-REGISTRY-FILE-STATUS     PIC X(02) VALUE "00".
+
+01  SWITCHES.
+    05 END-OF-OLD-FILE           PIC X(01) VALUE "N".
+       88 NO-MORE-OLD-RECORDS    VALUE "Y".
+
+01  RECORDS-MIGRATED-COUNT       PIC 9(07) COMP VALUE ZERO.
+01  STATUS-SUBSCRIPT              PIC 9(01) COMP.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2000-MIGRATE-RECORDS THRU 2000-EXIT
+        UNTIL NO-MORE-OLD-RECORDS.
+    PERFORM 9000-TERMINATE THRU 9000-EXIT.
+    STOP RUN.
+
+1000-INITIALIZE.
+    OPEN INPUT OLD-REGISTRY-FILE.
+    IF OLD-REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "REGMIG: UNABLE TO OPEN REGOLDIN, STATUS = "
+            OLD-REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN OUTPUT NEW-REGISTRY-FILE.
+    IF NEW-REGISTRY-FILE-STATUS NOT = "00"
+        DISPLAY "REGMIG: UNABLE TO OPEN REGNEWOT, STATUS = "
+            NEW-REGISTRY-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM 1100-READ-OLD-REGISTRY THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+1100-READ-OLD-REGISTRY.
+    READ OLD-REGISTRY-FILE
+        AT END
+            MOVE "Y" TO END-OF-OLD-FILE
+    END-READ.
+1100-EXIT.
+    EXIT.
+
+2000-MIGRATE-RECORDS.
+    MOVE DATA1-OLD-REGISTRY-TYPE  TO DATA1-REGISTRY-TYPE.
+    MOVE DATA1-OLD-COMPANY        TO DATA1-COMPANY.
+    MOVE DATA1-OLD-USER-ACCOUNT   TO DATA1-USER-ACCOUNT.
+    MOVE DATA1-OLD-BIRTH-DATE     TO DATA1-BIRTH-DATE.
+    MOVE DATA1-OLD-NAME           TO DATA1-NAME.
+    MOVE DATA1-OLD-CREDIT-LIMIT   TO DATA1-CREDIT-LIMIT.
+    MOVE DATA1-OLD-LIMIT-USED     TO DATA1-LIMIT-USED.
+    PERFORM 2100-MIGRATE-STATUS THRU 2100-EXIT
+        VARYING STATUS-SUBSCRIPT FROM 1 BY 1
+        UNTIL STATUS-SUBSCRIPT > 4.
+    WRITE DATA1-DETAIL-REGISTRY.
+    ADD 1 TO RECORDS-MIGRATED-COUNT.
+    PERFORM 1100-READ-OLD-REGISTRY THRU 1100-EXIT.
+2000-EXIT.
+    EXIT.
+
+2100-MIGRATE-STATUS.
+    MOVE DATA1-OLD-STATUS-FLAG(STATUS-SUBSCRIPT)
+        TO DATA1-STATUS-FLAG(STATUS-SUBSCRIPT).
+2100-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE OLD-REGISTRY-FILE.
+    CLOSE NEW-REGISTRY-FILE.
+    DISPLAY "REGMIG: RECORDS MIGRATED = " RECORDS-MIGRATED-COUNT.
+9000-EXIT.
+    EXIT.
