@@ -0,0 +1,21 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> Pre-COMP-3 DATA1-DETAIL-REGISTRY layout (zoned credit limit,
+      *> numeric-edited limit used). Kept only so REGMIG can read
+      *> registry files still sitting in the old 97-byte shape and
+      *> migrate them into the current COMP-3 layout.
+      *>----------------------------------------------------------*>
+01 DATA1-OLD-DETAIL-REGISTRY.
+   03 DATA1-OLD-REGISTRY-TYPE             PIC 9(002).
+      88 DATA1-OLD-REGISTRY-TYPE-HEADER     VALUE 01.
+      88 DATA1-OLD-REGISTRY-TYPE-DETAIL     VALUE 02.
+      88 DATA1-OLD-REGISTRY-TYPE-TRAILLER   VALUE 99.
+   03 DATA1-OLD-COMPANY                   PIC 9(003).
+   03 DATA1-OLD-USER-ACCOUNT              PIC X(019).
+   03 DATA1-OLD-BIRTH-DATE                PIC X(010).
+   03 DATA1-OLD-NAME                      PIC X(040).
+   03 DATA1-OLD-CREDIT-LIMIT              PIC 9999999.
+   03 DATA1-OLD-LIMIT-USED                PIC +99999.99.
+   03 DATA1-OLD-STATUS OCCURS 4 TIMES.
+      05 DATA1-OLD-STATUS-FLAG            PIC X(001).
+   03 FILLER                            PIC X(003).
