@@ -0,0 +1,20 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> Valid EmployeeGrade codes (EmployeeRecord, PIC X(01)).
+      *> Loaded via the classic VALUE/REDEFINES table trick so the
+      *> list of valid codes stays in one place. GRDEDIT rejects any
+      *> EmployeeGrade not found in GRADE-CODE-TABLE.
+      *>----------------------------------------------------------*>
+01  GRADE-VALID-CODE-CHARS          PIC X(06) VALUE "ABCDES".
+
+01  GRADE-CODE-VALUES.
+    05 FILLER                       PIC X(13) VALUE "TRAINEE      ".
+    05 FILLER                       PIC X(13) VALUE "ASSOCIATE    ".
+    05 FILLER                       PIC X(13) VALUE "STAFF        ".
+    05 FILLER                       PIC X(13) VALUE "SUPERVISOR   ".
+    05 FILLER                       PIC X(13) VALUE "EXECUTIVE    ".
+    05 FILLER                       PIC X(13) VALUE "SPECIALIST   ".
+
+01  GRADE-CODE-TABLE REDEFINES GRADE-CODE-VALUES.
+    05 GRADE-CODE-ENTRY OCCURS 6 TIMES.
+       10 GRADE-CODE-NAME           PIC X(13).
