@@ -0,0 +1,20 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> Decode table for DATA1-STATUS (4 single-character flags).
+      *> Position 1 = HOLD, 2 = DELINQUENT, 3 = CLOSED, 4 = REVIEW.
+      *> Each position is valid only as its "on" character below or
+      *> as SPACE ("off"); any other character is a data-entry error.
+      *> The business-meaning names are loaded via the classic
+      *> VALUE/REDEFINES table trick so they stay in one place.
+      *>----------------------------------------------------------*>
+01  DATA1-STATUS-VALID-ON-CHARS     PIC X(04) VALUE "HDCR".
+
+01  DATA1-STATUS-DECODE-VALUES.
+    05 FILLER                       PIC X(13) VALUE "HOLD         ".
+    05 FILLER                       PIC X(13) VALUE "DELINQUENT   ".
+    05 FILLER                       PIC X(13) VALUE "CLOSED       ".
+    05 FILLER                       PIC X(13) VALUE "REVIEW       ".
+
+01  DATA1-STATUS-DECODE-TABLE REDEFINES DATA1-STATUS-DECODE-VALUES.
+    05 DATA1-STATUS-DECODE-ENTRY OCCURS 4 TIMES.
+       10 DATA1-STATUS-POSITION-NAME PIC X(13).
