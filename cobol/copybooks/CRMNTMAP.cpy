@@ -0,0 +1,37 @@
+      >>SOURCE FORMAT FREE
+      *>----------------------------------------------------------*>
+      *> Symbolic map for the CRMT credit-limit/status maintenance
+      *> screen (mapset CRMNTS, map CRMNTM). Hand-carried here in the
+      *> usual BMS symbolic-map shape -- length, attribute, and data
+      *> fields per mapped item -- since the BMS source itself is
+      *> maintained and assembled separately from this copybook.
+      *>----------------------------------------------------------*>
+01  CRMNTMI.
+    05 FILLER                       PIC X(12).
+    05 ACCTL                        PIC S9(4) COMP.
+    05 ACCTF                        PIC X.
+    05 FILLER REDEFINES ACCTF       PIC X.
+    05 ACCTI                        PIC X(19).
+    05 STATL                        PIC S9(4) COMP.
+    05 STATF                        PIC X.
+    05 FILLER REDEFINES STATF       PIC X.
+    05 STATI                        PIC X(04).
+    05 CRLML                        PIC S9(4) COMP.
+    05 CRLMF                        PIC X.
+    05 FILLER REDEFINES CRLMF       PIC X.
+    05 CRLMI                        PIC 9(07).
+    05 MSGL                         PIC S9(4) COMP.
+    05 MSGF                         PIC X.
+    05 FILLER REDEFINES MSGF        PIC X.
+    05 MSGI                         PIC X(60).
+
+01  CRMNTMO REDEFINES CRMNTMI.
+    05 FILLER                       PIC X(12).
+    05 FILLER                       PIC X(03).
+    05 ACCTO                        PIC X(19).
+    05 FILLER                       PIC X(03).
+    05 STATO                        PIC X(04).
+    05 FILLER                       PIC X(03).
+    05 CRLMO                        PIC 9(07).
+    05 FILLER                       PIC X(03).
+    05 MSGO                         PIC X(60).
